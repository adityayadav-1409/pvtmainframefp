@@ -0,0 +1,394 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NYSEGREC.
+       AUTHOR. BHARATH CHEVIREDDY.
+       DATE-WRITTEN. 08/2026.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-REC        PIC X(80).
+
+      ********************************************************************
+      *                                                                  *
+      *A    ABSTRACT..                                                   *
+      *  VSAM2-TO-AUXSEG1 RECONCILIATION CONTROL REPORT. BROWSES THE     *
+      *  INFORCE FILE SEQUENTIALLY AND, FOR EACH CONTRACT, ATTEMPTS TO   *
+      *  REBUILD ITS AUXSEG1 SEGMENT DIRECTORY. ANY CONTRACT FOR WHICH   *
+      *  THE AUXSEG1 REBUILD FAILS IS LISTED AS AN EXCEPTION RATHER      *
+      *  THAN ABENDING THE RUN, SINCE THE PURPOSE OF THIS PROGRAM IS TO  *
+      *  FIND AND REPORT THOSE MISMATCHES. A TRAILER RECORD WITH THE     *
+      *  TOTAL CONTRACTS READ AND TOTAL EXCEPTIONS FOUND IS WRITTEN AT   *
+      *  END OF JOB, THE SAME SELF-VALIDATION CONVENTION NYFPOWFF USES.  *
+      *                                                                  *
+      *J    JCL..                                                        *
+      *                                                                  *
+      * //NYSEGREC EXEC PGM=NYSEGREC                                     *
+      * //SYSPDUMP DD SYSOUT=U,HOLD=YES                                  *
+      * //SYSOUT   DD SYSOUT=*                                           *
+      * //RPTOUT   DD DSN=T54.T9511F0.NYSEGREC.OUTPUT.DATA,              *
+      * //            DISP=(,CATLG,CATLG),                               *
+      * //            UNIT=USER,                                         *
+      * //            SPACE=(CYL,(10,10),RLSE),                          *
+      * //            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)                  *
+      * //VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY                   *
+      * //FVDSEG1  DD DISP=SHR,DSN=P54.CK.BASEB.AUXSEG1                  *
+      * //*                                                               *
+      *                                                                  *
+      *P    ENTRY PARAMETERS..                                           *
+      *     NONE.                                                        *
+      *                                                                  *
+      *E    ERRORS DETECTED BY THIS ELEMENT..                            *
+      *     I/O ERROR ON FILES                                           *
+      *                                                                  *
+      *C    ELEMENTS INVOKED BY THIS ELEMENT..                           *
+      *                                                                  *
+      *     CKVSAMIO ---- VSAM I/O INTERFACE                             *
+      *     CKABEND  ---- FORCE A PROGRAM INTERUPT                       *
+      *     CKETRLST ---- TRAILER LIST ELEMENT                           *
+      *     CKSDT1IO ---- AUX SEGMENT TABLE INTERFACE                    *
+      *                                                                  *
+      *U    USER CONSTANTS AND TABLES REFERENCED..                       *
+      *     NONE                                                         *
+      *                                                                  *
+      ********************************************************************
+
+       EJECT
+       WORKING-STORAGE SECTION.
+       01  FILLER PIC X(32)
+           VALUE 'NYSEGREC WORKING STORAGE BEGINS'.
+      ********************************************************************
+      *    DATA AREAS
+      ********************************************************************
+       COPY CKRECMAX.
+       EJECT
+      ********************************************************************
+      *    READ ONLY CONSTANTS
+      ********************************************************************
+       01  READ-ONLY-WORK-AREA.
+           05 WS-DUMMY           PIC X VALUE SPACE.
+           05 INFORCE-VSAM       PIC X(8) VALUE 'VSAM2'.
+
+      * SWITCHES AREA
+           05 END-OF-FILE-INDICATOR         PIC X(1).
+              88 END-OF-FILE                VALUE 'Y'.
+
+           05 WS-FILE-IND                    PIC X(1).
+              88 INFORCE-FILE                VALUE 'I'.
+
+      * I-O READ ONLY DATA
+           05 WS-IO-CODE                     PIC X(1).
+              88 INFORCE-IO-COMPLETED        VALUE '0'.
+              88 INFORCE-IO-EOF              VALUE '6'.
+
+      * INFORCE READ ONLY DATA
+           05 INFORCE-FILE-LENGTH      COMP SYNC PIC S9(4) VALUE +12.
+           05 INF-RECORD-KEY.
+               10 INFORCE-KEY-FILE-CODE      PIC X.
+               10 INFORCE-KEY-USER-ID        PIC X.
+               10 INFORCE-KEY-POL-NUM        PIC X(10).
+           05 INQUIRY-RECORD-CONTROL-SECTION.
+               10 FRCKEY-FILE-CODE           PIC X.
+               10 FRCKEY-USER-ID             PIC X.
+               10 FRCCNTRT-CONTRACT-NUMBER   PIC X(10).
+           05 INFORCE-BASIC-LENGTH     COMP SYNC PIC S9(4).
+           05 INFORCE-RECSIZE          COMP PIC S9(8) VALUE +65000.
+           05 FILLER REDEFINES INFORCE-RECSIZE.
+               10 FILLER                     PIC X(2).
+               10 INFORCE-PRMAX              COMP PIC 9(4).
+           05 INFORCE-MAX-SEGS         COMP PIC S9(4) VALUE +4000.
+           05 INFORCE-VSAMX-INFO.
+               10 FILLER                PIC X(7) VALUE 'FVDUNLD'.
+               10 FILLER                PIC X    VALUE LOW-VALUE.
+               10 FILLER                PIC X    VALUE ' '.
+               10 FILLER                PIC X(08) VALUE LOW-VALUES.
+       EJECT
+
+       01 VARIABLE-WORK-AREA.
+           05 WS-RECORDS-READ       PIC 9(09) VALUE ZERO.
+           05 WS-EXCEPTION-CNT      PIC 9(09) VALUE ZERO.
+       EJECT
+
+      ********************************************************************
+      * INFORCE RECORD CONTROL SECTION                                   *
+      ********************************************************************
+
+       01 INFORCE-FILE-AREA.
+           05 INFORCE-REC-LENGTH     PIC S9(4) COMP.
+           05 INFORCE-FILE-KEY.
+               10 INFORCE-REC-ID     PIC X(01).
+               10 INFORCE-USER-ID    PIC X(1).
+               10 INFORCE-POL-NUMBER PIC X(10).
+           05 INFORCE-IO-STAT        PIC X(01).
+           05 FILLER                 PIC X(64985).
+       EJECT
+
+       01 INFORCE-FILE-DCB.
+           COPY CKDCBMAX.
+       EJECT
+
+       01 INFORCE-FILE-AUXDCB        PIC X(25000).
+       COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
+                            BY AUX-INF-DCB.
+       EJECT
+       COPY CKESDTB1 REPLACING SEGMENT-DEFINITION-TABLE BY
+                            INFORCE-AUX-SDT.
+       EJECT
+
+      ********************************************************************
+      * EXCEPTION RECORD - CONTRACTS WITH NO VALID AUXSEG1 ENTRY         *
+      ********************************************************************
+
+       01 RP-RECORD.
+           05 RP-RECORD-TYPE         PIC X(01) VALUE 'D'.
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-POLICY               PIC X(10).
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-AUX1-RC              PIC X(01).
+           05 FILLER                 PIC X(56) VALUE SPACE.
+       EJECT
+
+      ********************************************************************
+      * TRAILER RECORD - RPTOUT SELF-VALIDATION COUNTS                   *
+      ********************************************************************
+
+       01 TR-RECORD.
+           05 TR-RECORD-TYPE         PIC X(01) VALUE 'T'.
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 TR-RECORDS-READ        PIC 9(09).
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 TR-EXCEPTION-CNT       PIC 9(09).
+           05 FILLER                 PIC X(57) VALUE SPACE.
+       EJECT
+
+       01 FILLER PIC X(32)
+          VALUE 'NYSEGREC WORKING STORAGE ENDS  '.
+       EJECT
+       LINKAGE SECTION.
+       EJECT
+       PROCEDURE DIVISION.
+      ********************************************************************
+      *                        MAINLINE LOGIC                           *
+      ********************************************************************
+
+       0000-CONTROL-PROCESS.
+
+           PERFORM 1000-INITIALIZATION
+               THRU 1099-INITIALIZATION-EXIT.
+
+           PERFORM 1100-OPEN-FILES
+               THRU 1199-OPEN-FILES-EXIT.
+
+           MOVE SPACE TO END-OF-FILE-INDICATOR.
+           PERFORM 2000-MAIN-PROCESS
+               THRU 2000-MAIN-PROCESS-EXIT
+               UNTIL END-OF-FILE.
+
+           PERFORM EOJ9000-CLOSE-FILES
+               THRU EOJ9999-EXIT.
+
+           GOBACK.
+       EJECT
+
+      ********************************************************************
+      *                         INITIALIZATION                          *
+      ********************************************************************
+
+       1000-INITIALIZATION.
+
+           MOVE ZERO TO WS-IO-CODE.
+           MOVE LOW-VALUES TO INFORCE-FILE-DCB.
+           INITIALIZE INFORCE-FILE-AREA.
+           SET INFORCE-FILE TO TRUE.
+
+       1099-INITIALIZATION-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *                         OPEN ALL FILES                          *
+      ********************************************************************
+
+       1100-OPEN-FILES.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE '6' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE
+                                  INFORCE-FILE-AREA
+                                  INFORCE-FILE-LENGTH
+                                  INF-RECORD-KEY
+                                  INFORCE-VSAMX-INFO.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'OPEN INFORCE FAILED'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '6' TO WS-IO-CODE.
+           CALL 'CKSDT1IO' USING WS-IO-CODE
+                                  INFORCE-AUX-SDT.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'OPEN OF AUXSEG1 FILE FAILED'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '4' TO WS-IO-CODE.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  WS-DUMMY
+                                  INFORCE-FILE-DCB
+                                  WS-DUMMY
+                                  WS-DUMMY.
+
+       1199-OPEN-FILES-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *    READ INFORCE AND RECONCILE EACH CONTRACT AGAINST AUXSEG1     *
+      ********************************************************************
+
+       2000-MAIN-PROCESS.
+
+           PERFORM 2100-READ-INFORCE
+               THRU 2199-READ-INFORCE-EXIT.
+
+           IF END-OF-FILE
+               GO TO 2000-MAIN-PROCESS-EXIT
+           END-IF.
+
+           ADD +1 TO WS-RECORDS-READ.
+
+           PERFORM 2150-CHECK-AUXSEG1
+               THRU 2159-CHECK-AUXSEG1-EXIT.
+
+       2000-MAIN-PROCESS-EXIT.
+           EXIT.
+       EJECT
+
+      ******************************************************************
+      *T  THIS ROUTINE WILL READ THE INFORCE FILE SEQUENTIALLY.        *
+      ******************************************************************
+
+       2100-READ-INFORCE.
+
+           MOVE '4' TO WS-IO-CODE.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  WS-DUMMY
+                                  INFORCE-FILE-DCB
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  AUX-INF-DCB.
+
+           MOVE '2' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE
+                                  INQUIRY-RECORD-CONTROL-SECTION
+                                  INFORCE-FILE-LENGTH
+                                  INF-RECORD-KEY
+                                  INFORCE-VSAMX-INFO.
+
+           IF WS-IO-CODE EQUAL '6'
+               SET END-OF-FILE TO TRUE
+               GO TO 2199-READ-INFORCE-EXIT
+           END-IF.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'INFORCE READ ERROR'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+       2199-READ-INFORCE-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *   ATTEMPT THE AUXSEG1 SDT BUILD FOR THE CURRENT CONTRACT; LOG   *
+      *   AN EXCEPTION RATHER THAN ABENDING WHEN THE BUILD FAILS        *
+      ********************************************************************
+
+       2150-CHECK-AUXSEG1.
+
+           MOVE '0' TO WS-IO-CODE.
+           MOVE 'C' TO AUXEFLG1 OF AUX-INF-DCB.
+           MOVE 'S' TO AUXEFLG2 OF AUX-INF-DCB.
+           MOVE 'I' TO AUXEFLG3 OF AUX-INF-DCB.
+           MOVE 'F' TO AUXEFLG4 OF AUX-INF-DCB.
+           MOVE 'V' TO AUXEFLG6 OF AUX-INF-DCB.
+
+           MOVE AUX-INF-DCB TO INFORCE-FILE-AUXDCB.
+           MOVE LENGTH OF INQUIRY-RECORD-CONTROL-SECTION
+               TO INFORCE-BASIC-LENGTH.
+
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  INQUIRY-RECORD-CONTROL-SECTION
+                                  INFORCE-FILE-DCB
+                                  INFORCE-BASIC-LENGTH
+                                  INFORCE-PRMAX
+                                  INFORCE-MAX-SEGS
+                                  INFORCE-FILE-AUXDCB
+                                  INFORCE-AUX-SDT.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               ADD +1 TO WS-EXCEPTION-CNT
+               MOVE FRCCNTRT-CONTRACT-NUMBER TO RP-POLICY
+               MOVE WS-IO-CODE               TO RP-AUX1-RC
+               WRITE REPORT-REC FROM RP-RECORD
+           END-IF.
+
+       2159-CHECK-AUXSEG1-EXIT.
+           EXIT.
+       EJECT
+
+      ******************************************************************
+      *                       END OF JOB                              *
+      ******************************************************************
+
+       EOJ9900-ABEND.
+           CALL 'CKABEND'.
+       EJECT
+
+      ******************************************************************
+      *                       CLOSE FILES                             *
+      ******************************************************************
+
+       EOJ9000-CLOSE-FILES.
+
+           MOVE WS-RECORDS-READ   TO TR-RECORDS-READ.
+           MOVE WS-EXCEPTION-CNT  TO TR-EXCEPTION-CNT.
+           WRITE REPORT-REC FROM TR-RECORD.
+
+           CLOSE REPORT-FILE.
+
+           MOVE '5' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'CLOSE INFORCE FAILED'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+           END-IF.
+
+           MOVE '5' TO WS-IO-CODE.
+           CALL 'CKSDT1IO' USING WS-IO-CODE
+                                  INFORCE-AUX-SDT.
+
+           DISPLAY 'RECORDS READ: ' WS-RECORDS-READ.
+           DISPLAY 'AUXSEG1 EXCEPTIONS: ' WS-EXCEPTION-CNT.
+           DISPLAY ' !! PROGRAM COMPLETED SUCCESSFULLY !!'.
+           DISPLAY ' '.
+
+       EOJ9999-EXIT.
+           EXIT.
+       EJECT
