@@ -0,0 +1,80 @@
+//NYDLYFP JOB (ACCTNO),'DAILY FILEPASS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//*  CONSOLIDATED DAILY FILEPASS DRIVER                                *
+//*  RUNS NYVULOWN, NYFPOWFF, AND NYFPVUL IN SEQUENCE AGAINST THE      *
+//*  BASEB POLICY VSAM FILES FOR THE DAILY FILEPASS CYCLE. EACH STEP   *
+//*  IS THE SAME STEP THAT WAS PREVIOUSLY SUBMITTED STANDALONE - THE   *
+//*  DD STATEMENTS BELOW ARE COPIED FROM EACH PROGRAM'S OWN JCL BLOCK. *
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=NYVULOWN
+//SYSPDUMP DD SYSOUT=U,HOLD=YES
+//SYSOUT   DD SYSOUT=*
+//RPTOWN   DD DSN=T54.T9511F0.NYVULOWN.OUTPUT.DATA,
+//            DISP=(,CATLG,CATLG),
+//            UNIT=USER,
+//            SPACE=(CYL,(50,30),RLSE),
+//            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//RPTOWNX  DD DSN=T54.T9511F0.NYVULOWN.EXCEPT.DATA,
+//            DISP=(,CATLG,CATLG),
+//            UNIT=USER,
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//RPTOWND  DD DSN=T54.T9511F0.NYVULOWN.DELIM.DATA,
+//            DISP=(,CATLG,CATLG),
+//            UNIT=USER,
+//            SPACE=(CYL,(50,30),RLSE),
+//            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY
+//VSAMX    DD DISP=SHR,DSN=P54.CK.BASEB.HISTORY
+//FVDSEG1  DD DISP=SHR,DSN=P54.CK.BASEB.AUXSEG1
+//SYSIPT   DD DUMMY
+//*
+//STEP020  EXEC PGM=NYFPOWFF,COND=(0,NE,STEP010)
+//SYSPDUMP DD SYSOUT=U,HOLD=YES
+//SYSOUT   DD SYSOUT=*
+//RPTOUT   DD DSN=T54.T9511F0.NYFPOWFF.OUTPUT.DATA,
+//            DISP=(,CATLG,CATLG),
+//            UNIT=USER,
+//            SPACE=(CYL,(50,30),RLSE),
+//            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY
+//EXCPOUT  DD DSN=T54.T9511F0.NYFPOWFF.EXCEPT.DATA,
+//            DISP=(,CATLG,CATLG),
+//            UNIT=USER,
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//STATETAB DD DISP=SHR,DSN=P54.CK.NYFPOWFF.STATETAB
+//RESTIN   DD DISP=SHR,DSN=T54.T9511F0.NYFPOWFF.CHKPT.DATA(0)
+//CHKPTOUT DD DSN=T54.T9511F0.NYFPOWFF.CHKPT.DATA(+1),
+//            DISP=(,CATLG,CATLG),
+//            UNIT=USER,
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)
+//CSVOUT   DD DSN=T54.T9511F0.NYFPOWFF.CSVFEED.DATA,
+//            DISP=(,CATLG,CATLG),
+//            UNIT=USER,
+//            SPACE=(CYL,(50,30),RLSE),
+//            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)
+//FVDSEG1  DD DISP=SHR,DSN=P54.CK.BASEB.AUXSEG1
+//SYSIPT   DD *
+VUL1822
+//*
+//STEP030  EXEC PGM=NYFPVUL,COND=((0,NE,STEP010),(0,NE,STEP020))
+//SYSPDUMP DD SYSOUT=U,HOLD=YES
+//SYSOUT   DD SYSOUT=*
+//PVERESPL DD DISP=SHR,DSN=P54.CK.PVERESP.CK858A(0)
+//         DD DISP=SHR,DSN=P54.CK.PVERESP.CK858B(0)
+//         DD DISP=SHR,DSN=P54.CK.PVERESP.CK858F(0)
+//RPTOUT   DD DSN=T54.T9511F0.NYFPVUL.OUTPUT.DATA,
+//            DISP=(,CATLG,CATLG),
+//            UNIT=USER,
+//            SPACE=(CYL,(50,30),RLSE),
+//            DCB=(RECFM=FB,LRECL=250,BLKSIZE=0)
+//PLANTAB  DD DISP=SHR,DSN=P54.CK.NYFPVUL.PLANTAB
+//VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY
+//FVDSEG1  DD DISP=SHR,DSN=P54.CK.BASEB.AUXSEG1
+//SYSIPT   DD DUMMY
+//
