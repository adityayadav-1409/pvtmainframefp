@@ -0,0 +1,661 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NYAGTPRD.
+       AUTHOR. BHARATH CHEVIREDDY.
+       DATE-WRITTEN. 08/2026.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-REC        PIC X(100).
+
+      ********************************************************************
+      *                                                                  *
+      *A    ABSTRACT..                                                   *
+      *  AGENT PRODUCTION ROSTER. BROWSES THE AGENT CONTROL FILE FOR     *
+      *  ALL ACTIVE AGENTS AND REPORTS EACH AGENT'S NAME, STATUS, AND    *
+      *  COUNT OF VUL18 POLICIES ON VSAM2, CROSS-REFERENCED BY AGENT     *
+      *  NUMBER.                                                         *
+      *                                                                  *
+      *J    JCL..                                                        *
+      *                                                                  *
+      * //NYAGTPRD EXEC PGM=NYAGTPRD                                     *
+      * //SYSPDUMP DD SYSOUT=U,HOLD=YES                                  *
+      * //SYSOUT   DD SYSOUT=*                                           *
+      * //RPTOUT   DD DSN=T54.T9511F0.NYAGTPRD.OUTPUT.DATA,              *
+      * //            DISP=(,CATLG,CATLG),                               *
+      * //            UNIT=USER,                                         *
+      * //            SPACE=(CYL,(10,10),RLSE),                          *
+      * //            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)                 *
+      * //VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY                   *
+      * //VSAM3    DD DISP=SHR,DSN=P54.CK.BASEB.AGENT                    *
+      * //*                                                               *
+      *                                                                  *
+      *P    ENTRY PARAMETERS..                                           *
+      *     NONE.                                                        *
+      *                                                                  *
+      *E    ERRORS DETECTED BY THIS ELEMENT..                            *
+      *     I/O ERROR ON FILES                                           *
+      *                                                                  *
+      *C    ELEMENTS INVOKED BY THIS ELEMENT..                           *
+      *                                                                  *
+      *     CKVSAMIO ---- VSAM I/O INTERFACE                             *
+      *     CKABEND  ---- FORCE A PROGRAM INTERUPT                       *
+      *     CKETRLST ---- TRAILER LIST ELEMENT                           *
+      *     CKETRGET ---- TRAILER GET ELEMENT                            *
+      *     CKSDT1IO ---- AUX SEGMENT TABLE INTERFACE                    *
+      *                                                                  *
+      *U    USER CONSTANTS AND TABLES REFERENCED..                       *
+      *     NONE                                                         *
+      *                                                                  *
+      ********************************************************************
+
+       EJECT
+       WORKING-STORAGE SECTION.
+       01  FILLER PIC X(32)
+           VALUE 'NYAGTPRD WORKING STORAGE BEGINS'.
+      ********************************************************************
+      *    DATA AREAS
+      ********************************************************************
+       COPY CKRECMAX.
+       EJECT
+      ********************************************************************
+      *    READ ONLY CONSTANTS
+      ********************************************************************
+       01  READ-ONLY-WORK-AREA.
+           05 WS-DUMMY           PIC X VALUE SPACE.
+           05 BINARY1            COMP PIC S9(04) VALUE +1.
+           05 INFORCE-VSAM       PIC X(8) VALUE 'VSAM2'.
+           05 ACF-FILE-NAME      PIC X(8) VALUE 'VSAM3'.
+
+      * SWITCHES AREA
+           05 END-OF-FILE-INDICATOR         PIC X(1).
+              88 END-OF-FILE                VALUE 'Y'.
+
+           05 CONTINUE-PROCESSING-INDICATOR PIC X(1).
+              88 CONTINUE-PROCESSING         VALUE 'Y'.
+
+           05 WS-FILE-IND                    PIC X(1).
+              88 INFORCE-FILE                VALUE 'I'.
+
+           05 ACF-EOF-IND                    PIC X(1).
+              88 ACF-EOF                     VALUE 'Y'.
+
+           05 ACTV-AGNT-IND                  PIC X(1).
+              88 ACTV-AGNT-FOUND             VALUE 'Y'.
+              88 ACTV-AGNT-NOT-FOUND         VALUE 'N'.
+
+      * I-O READ ONLY DATA
+           05 WS-IO-CODE                     PIC X(1).
+              88 INFORCE-IO-COMPLETED        VALUE '0'.
+              88 INFORCE-IO-EOF              VALUE '6'.
+
+      * INFORCE READ ONLY DATA
+           05 INFORCE-FILE-LENGTH      COMP SYNC PIC S9(4) VALUE +12.
+           05 INF-RECORD-KEY.
+               10 INFORCE-KEY-FILE-CODE      PIC X.
+               10 INFORCE-KEY-USER-ID        PIC X.
+               10 INFORCE-KEY-POL-NUM        PIC X(10).
+           05 INQUIRY-RECORD-CONTROL-SECTION.
+               10 FRCKEY-FILE-CODE           PIC X.
+               10 FRCKEY-USER-ID             PIC X.
+               10 FRCCNTRT-CONTRACT-NUMBER   PIC X(10).
+           05 INFORCE-BASIC-LENGTH     COMP SYNC PIC S9(4).
+           05 INFORCE-RECSIZE          COMP PIC S9(8) VALUE +65000.
+           05 FILLER REDEFINES INFORCE-RECSIZE.
+               10 FILLER                     PIC X(2).
+               10 INFORCE-PRMAX              COMP PIC 9(4).
+           05 INFORCE-MAX-SEGS         COMP PIC S9(4) VALUE +4000.
+           05 INFORCE-VSAMX-INFO.
+               10 FILLER                PIC X(7) VALUE 'FVDUNLD'.
+               10 FILLER                PIC X    VALUE LOW-VALUE.
+               10 FILLER                PIC X    VALUE ' '.
+               10 FILLER                PIC X(08) VALUE LOW-VALUES.
+
+      * ACF READ ONLY DATA
+           05 WS-ACF-KEY.
+               10 WS-ACF-KEY-REC-ID     PIC X(01).
+               10 WS-ACF-KEY-USER       PIC X(01).
+               10 WS-ACF-KEY-AGENT      PIC X(10).
+           05 WS-ACF-LENGTH-PARAM       PIC S9(4) COMP.
+           05 WS-ACF-IO-BYTE            PIC X.
+           05 CONSTANT-89               PIC S9(4) VALUE +089 COMP.
+       EJECT
+
+       01 VARIABLE-WORK-AREA.
+           05 WS-SEG-ID             PIC X(02).
+           05 WS-SEG-SEQ            COMP-3 PIC S9(5).
+           05 WS-AGT-SEG-ID         PIC X(02).
+           05 WS-AGT-SEG-SEQ        COMP-3 PIC S9(5).
+           05 WS-SEG-WORK-AREA      PIC X(25000) VALUE SPACE.
+           05 WS-AGENT-NAME          PIC X(30).
+           05 WS-AGENT-STATUS        PIC X(10).
+           05 WS-VUL18-CNT           PIC S9(05) COMP-3 VALUE +0.
+       EJECT
+
+      ********************************************************************
+      * PER-AGENT VUL18 POLICY COUNT, BUILT ON THE VSAM2 BROWSE PASS     *
+      * AND SEARCHED ON THE AGENT CONTROL FILE BROWSE PASS              *
+      ********************************************************************
+
+       01 AGT-CNT-TABLE.
+           05 AGT-CNT-USED           PIC S9(05) COMP-3 VALUE +0.
+           05 AGT-CNT-ENTRY OCCURS 3000 TIMES
+                                     INDEXED BY AGT-CNT-IDX.
+               10 AGT-CNT-AGT-NUMBER PIC X(10).
+               10 AGT-CNT-POL-COUNT  PIC S9(07) COMP-3.
+       EJECT
+
+      ********************************************************************
+      *                    ESSENTIAL SEGMENTS ONLY                        *
+      ********************************************************************
+
+       COPY CKFRECCV.
+       EJECT
+
+       01 AGENTS-BASIC-SECTION.
+          COPY CKGRECBS.
+       EJECT
+
+       01 AGENT-NAME-SEGMENT.
+          COPY CKGRECNM.
+       EJECT
+
+       01 WS-ACF-AREA.
+          05 WS-ACF-BASIC-SECTION.
+             10 WS-ACF-LNGTH       PIC S9(04) COMP.
+             10 WS-ACF-RECID       PIC X(01).
+             10 WS-ACF-CNTRL.
+                15 WS-ACF-USER     PIC X(10).
+                15 WS-ACF-AGT-NUMBER PIC X(10).
+             10 WS-ACF-REST-OF-BASIC PIC X(75).
+          05 WS-ACF-REST           PIC X(13911).
+
+       01 WS-ACF-DCB               PIC X(25000).
+
+      * ACF TRAILER LIST AREA
+       COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
+                           BY AGTMAX-RECORD.
+       EJECT
+
+       COPY CKESDTB1 REPLACING SEGMENT-DEFINITION-TABLE BY
+                           AGTTRLR-TRAILERS.
+       EJECT
+
+      ********************************************************************
+      * INFORCE RECORD CONTROL SECTION                                   *
+      ********************************************************************
+
+       01 INFORCE-FILE-AREA.
+           05 INFORCE-REC-LENGTH     PIC S9(4) COMP.
+           05 INFORCE-FILE-KEY.
+               10 INFORCE-REC-ID     PIC X(01).
+               10 INFORCE-USER-ID    PIC X(1).
+               10 INFORCE-POL-NUMBER PIC X(10).
+           05 INFORCE-IO-STAT        PIC X(01).
+           05 FILLER                 PIC X(64985).
+       EJECT
+
+       01 INFORCE-FILE-DCB.
+           COPY CKDCBMAX.
+       EJECT
+
+       01 INFORCE-FILE-AUXDCB        PIC X(25000).
+       COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
+                            BY AUX-INF-DCB.
+       EJECT
+       COPY CKESDTB1 REPLACING SEGMENT-DEFINITION-TABLE BY
+                            INFORCE-AUX-SDT.
+       EJECT
+
+      ********************************************************************
+      * REPORT RECORD - AGENT PRODUCTION ROSTER                          *
+      ********************************************************************
+
+       01 RP-RECORD.
+           05 RP-AGENT-NUMBER        PIC X(10).
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-AGENT-NAME          PIC X(30).
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-AGENT-STATUS        PIC X(10).
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-VUL18-COUNT         PIC ZZZZ9.
+           05 FILLER                 PIC X(01) VALUE X'05'.
+       EJECT
+
+       01 FILLER PIC X(32)
+          VALUE 'NYAGTPRD WORKING STORAGE ENDS  '.
+       EJECT
+       LINKAGE SECTION.
+       EJECT
+       PROCEDURE DIVISION.
+      ********************************************************************
+      *                        MAINLINE LOGIC                           *
+      ********************************************************************
+
+       0000-CONTROL-PROCESS.
+
+           PERFORM 1000-INITIALIZATION
+               THRU 1099-INITIALIZATION-EXIT.
+
+           PERFORM 1100-OPEN-FILES
+               THRU 1199-OPEN-FILES-EXIT.
+
+           SET CONTINUE-PROCESSING TO TRUE.
+
+      * PASS 1 - BROWSE VSAM2 AND TALLY VUL18 POLICIES BY AGENT NUMBER
+           MOVE SPACE TO END-OF-FILE-INDICATOR.
+           PERFORM 2000-TALLY-VUL18-COUNTS
+               THRU 2000-TALLY-VUL18-COUNTS-EXIT
+               UNTIL END-OF-FILE.
+
+      * PASS 2 - BROWSE THE AGENT CONTROL FILE AND WRITE THE ROSTER
+           MOVE SPACE TO ACF-EOF-IND.
+           PERFORM 3000-WRITE-AGENT-ROSTER
+               THRU 3000-WRITE-AGENT-ROSTER-EXIT
+               UNTIL ACF-EOF.
+
+           PERFORM EOJ9000-CLOSE-FILES
+               THRU EOJ9999-EXIT.
+
+           GOBACK.
+       EJECT
+
+      ********************************************************************
+      *                         INITIALIZATION                          *
+      ********************************************************************
+
+       1000-INITIALIZATION.
+
+           MOVE ZERO TO WS-IO-CODE.
+           MOVE LOW-VALUES TO INFORCE-FILE-DCB.
+           INITIALIZE INFORCE-FILE-AREA.
+           MOVE ZERO TO AGT-CNT-USED.
+           INITIALIZE AGT-CNT-TABLE.
+
+       1099-INITIALIZATION-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *                         OPEN ALL FILES                          *
+      ********************************************************************
+
+       1100-OPEN-FILES.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE '6' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE
+                                  INFORCE-FILE-AREA
+                                  INFORCE-FILE-LENGTH
+                                  INF-RECORD-KEY
+                                  INFORCE-VSAMX-INFO.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'OPEN INFORCE FAILED'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '4' TO WS-IO-CODE.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  WS-DUMMY
+                                  INFORCE-FILE-DCB
+                                  WS-DUMMY
+                                  WS-DUMMY.
+
+           MOVE +0   TO WS-ACF-LENGTH-PARAM.
+           MOVE LOW-VALUES TO WS-ACF-KEY.
+           MOVE '6' TO WS-ACF-IO-BYTE.
+           CALL 'CKVSAMIO' USING ACF-FILE-NAME
+                                  WS-ACF-IO-BYTE
+                                  WS-ACF-AREA
+                                  WS-ACF-LENGTH-PARAM
+                                  WS-ACF-KEY.
+
+           IF WS-ACF-IO-BYTE NOT EQUAL '0'
+               DISPLAY 'OPEN OF AGENT CONTROL FILE FAILED'
+               DISPLAY 'WS-ACF-IO-BYTE=' WS-ACF-IO-BYTE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+       1199-OPEN-FILES-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *         PASS 1 - READ INFORCE AND TALLY VUL18 POLICIES          *
+      ********************************************************************
+
+       2000-TALLY-VUL18-COUNTS.
+
+           PERFORM 2100-READ-INFORCE
+               THRU 2199-READ-INFORCE-EXIT.
+
+           IF END-OF-FILE
+               GO TO 2000-TALLY-VUL18-COUNTS-EXIT
+           END-IF.
+
+           SET INFORCE-FILE TO TRUE.
+           MOVE +0  TO WS-SEG-SEQ.
+           MOVE '02' TO WS-SEG-ID.
+
+           PERFORM SUB7000-GET-TRLR
+               THRU SUB7999-GET-TRLR-EXIT.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               GO TO 2000-TALLY-VUL18-COUNTS-EXIT
+           END-IF.
+
+           MOVE WS-SEG-WORK-AREA TO CV-SEGMENT.
+
+           IF PLAN-CODE (1:5) EQUAL 'VUL18'
+               PERFORM 2150-BUMP-AGENT-COUNT
+                   THRU 2159-BUMP-AGENT-COUNT-EXIT
+           END-IF.
+
+       2000-TALLY-VUL18-COUNTS-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *     SEARCH/INSERT THE AGENT COUNT TABLE AND BUMP THE COUNT      *
+      ********************************************************************
+
+       2150-BUMP-AGENT-COUNT.
+
+           SET AGT-CNT-IDX TO 1.
+
+       2153-BUMP-AGENT-SEARCH.
+
+           IF AGT-CNT-IDX GREATER THAN AGT-CNT-USED
+               GO TO 2156-BUMP-AGENT-INSERT
+           END-IF.
+
+           IF AGT-CNT-AGT-NUMBER (AGT-CNT-IDX) EQUAL
+                   AGT-NUMBER OF CV-SEGMENT
+               ADD +1 TO AGT-CNT-POL-COUNT (AGT-CNT-IDX)
+               GO TO 2159-BUMP-AGENT-COUNT-EXIT
+           END-IF.
+
+           SET AGT-CNT-IDX UP BY 1.
+           GO TO 2153-BUMP-AGENT-SEARCH.
+
+       2156-BUMP-AGENT-INSERT.
+
+           IF AGT-CNT-USED NOT LESS THAN 3000
+               GO TO 2159-BUMP-AGENT-COUNT-EXIT
+           END-IF.
+
+           ADD +1 TO AGT-CNT-USED.
+           SET AGT-CNT-IDX TO AGT-CNT-USED.
+           MOVE AGT-NUMBER OF CV-SEGMENT TO
+               AGT-CNT-AGT-NUMBER (AGT-CNT-IDX).
+           MOVE +1 TO AGT-CNT-POL-COUNT (AGT-CNT-IDX).
+
+       2159-BUMP-AGENT-COUNT-EXIT.
+           EXIT.
+       EJECT
+
+      ******************************************************************
+      *T  THIS ROUTINE WILL READ THE INFORCE FILE AND DO A TRAILER
+      *T  LIST ON THE RECORD.
+      ******************************************************************
+
+       2100-READ-INFORCE.
+
+           MOVE '4' TO WS-IO-CODE.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  WS-DUMMY
+                                  INFORCE-FILE-DCB
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  AUX-INF-DCB.
+
+           MOVE '2' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE
+                                  INQUIRY-RECORD-CONTROL-SECTION
+                                  INFORCE-FILE-LENGTH
+                                  INF-RECORD-KEY
+                                  INFORCE-VSAMX-INFO.
+
+           IF WS-IO-CODE EQUAL '6'
+               SET END-OF-FILE TO TRUE
+               GO TO 2199-READ-INFORCE-EXIT
+           END-IF.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'INFORCE READ ERROR'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '0' TO WS-IO-CODE.
+           MOVE 'C' TO AUXEFLG1 OF AUX-INF-DCB.
+           MOVE 'S' TO AUXEFLG2 OF AUX-INF-DCB.
+           MOVE 'I' TO AUXEFLG3 OF AUX-INF-DCB.
+           MOVE 'F' TO AUXEFLG4 OF AUX-INF-DCB.
+           MOVE 'V' TO AUXEFLG6 OF AUX-INF-DCB.
+
+           MOVE AUX-INF-DCB TO INFORCE-FILE-AUXDCB.
+           MOVE LENGTH OF INQUIRY-RECORD-CONTROL-SECTION
+               TO INFORCE-BASIC-LENGTH.
+
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  INQUIRY-RECORD-CONTROL-SECTION
+                                  INFORCE-FILE-DCB
+                                  INFORCE-BASIC-LENGTH
+                                  INFORCE-PRMAX
+                                  INFORCE-MAX-SEGS
+                                  INFORCE-FILE-AUXDCB
+                                  INFORCE-AUX-SDT.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'ERROR IN SDT BUILD AUX1, RC = ' WS-IO-CODE
+               DISPLAY 'POLICY NUMBER = ' FRCCNTRT-CONTRACT-NUMBER
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+       2199-READ-INFORCE-EXIT.
+           EXIT.
+       EJECT
+
+      ******************************************************************
+      *       THIS ROUTINE WILL GET A SEGMENT TRAILER FOR INFORCE      *
+      ******************************************************************
+
+       SUB7000-GET-TRLR.
+
+           ADD +1 TO WS-SEG-SEQ.
+           INITIALIZE WS-SEG-WORK-AREA.
+
+           IF INFORCE-FILE
+               CALL 'CKETRGET' USING WS-SEG-ID
+                                      WS-SEG-SEQ
+                                      WS-SEG-WORK-AREA
+                                      WS-DUMMY
+                                      WS-IO-CODE
+                                      WS-DUMMY
+                                      INFORCE-FILE-DCB
+           END-IF.
+
+       SUB7999-GET-TRLR-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *     PASS 2 - READ THE AGENT CONTROL FILE AND WRITE THE ROSTER   *
+      ********************************************************************
+
+       3000-WRITE-AGENT-ROSTER.
+
+           PERFORM 3100-READ-NEXT-AGENT
+               THRU 3199-READ-NEXT-AGENT-EXIT.
+
+           IF ACF-EOF
+               GO TO 3000-WRITE-AGENT-ROSTER-EXIT
+           END-IF.
+
+           MOVE WS-ACF-BASIC-SECTION TO AGENTS-BASIC-SECTION.
+
+           IF NOT GBSASACT-ACTIVE
+               GO TO 3000-WRITE-AGENT-ROSTER-EXIT
+           END-IF.
+
+           SET ACTV-AGNT-FOUND TO TRUE.
+           MOVE 'ACTIVE' TO WS-AGENT-STATUS.
+
+           MOVE '10' TO WS-AGT-SEG-ID.
+           MOVE +1   TO WS-AGT-SEG-SEQ.
+
+           CALL 'CKETRGET' USING WS-AGT-SEG-ID
+                                  WS-AGT-SEG-SEQ
+                                  WS-SEG-WORK-AREA
+                                  WS-DUMMY
+                                  WS-IO-CODE
+                                  WS-DUMMY
+                                  WS-ACF-DCB.
+
+           MOVE WS-SEG-WORK-AREA TO AGENT-NAME-SEGMENT.
+
+           IF GNMSSID-CORPORATE
+               MOVE GNMCORP-CORPORATION TO WS-AGENT-NAME
+           ELSE
+               STRING GNMLNAME-LAST-NAME DELIMITED BY ' '
+                      ','
+                      GNMFNAME-FIRST-NAME DELIMITED BY ' '
+                 INTO WS-AGENT-NAME
+           END-IF.
+
+           PERFORM 3150-LOOKUP-AGENT-COUNT
+               THRU 3159-LOOKUP-AGENT-COUNT-EXIT.
+
+           MOVE GBSAGNUM-AGENT-NUMBER TO RP-AGENT-NUMBER.
+           MOVE WS-AGENT-NAME         TO RP-AGENT-NAME.
+           MOVE WS-AGENT-STATUS       TO RP-AGENT-STATUS.
+           MOVE WS-VUL18-CNT          TO RP-VUL18-COUNT.
+
+           WRITE REPORT-REC FROM RP-RECORD.
+
+       3000-WRITE-AGENT-ROSTER-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *            LOOK UP THE AGENT'S VUL18 POLICY COUNT               *
+      ********************************************************************
+
+       3150-LOOKUP-AGENT-COUNT.
+
+           MOVE +0 TO WS-VUL18-CNT.
+           SET AGT-CNT-IDX TO 1.
+
+       3153-LOOKUP-AGENT-SEARCH.
+
+           IF AGT-CNT-IDX GREATER THAN AGT-CNT-USED
+               GO TO 3159-LOOKUP-AGENT-COUNT-EXIT
+           END-IF.
+
+           IF AGT-CNT-AGT-NUMBER (AGT-CNT-IDX) EQUAL
+                   GBSAGNUM-AGENT-NUMBER
+               MOVE AGT-CNT-POL-COUNT (AGT-CNT-IDX) TO WS-VUL18-CNT
+               GO TO 3159-LOOKUP-AGENT-COUNT-EXIT
+           END-IF.
+
+           SET AGT-CNT-IDX UP BY 1.
+           GO TO 3153-LOOKUP-AGENT-SEARCH.
+
+       3159-LOOKUP-AGENT-COUNT-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *                  READ THE NEXT AGENT RECORD                     *
+      ********************************************************************
+
+       3100-READ-NEXT-AGENT.
+
+           MOVE '8' TO WS-ACF-IO-BYTE.
+           CALL 'CKVSAMIO' USING ACF-FILE-NAME
+                                  WS-ACF-IO-BYTE
+                                  WS-ACF-AREA
+                                  WS-ACF-LENGTH-PARAM
+                                  WS-ACF-KEY.
+
+           IF WS-ACF-IO-BYTE EQUAL '6'
+               SET ACF-EOF TO TRUE
+               GO TO 3199-READ-NEXT-AGENT-EXIT
+           END-IF.
+
+           IF WS-ACF-IO-BYTE NOT EQUAL '0'
+               DISPLAY 'AGENT CONTROL FILE READ ERROR'
+               DISPLAY 'WS-ACF-IO-BYTE=' WS-ACF-IO-BYTE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '4' TO WS-ACF-IO-BYTE.
+           CALL 'CKETRLST' USING WS-ACF-IO-BYTE
+                                  WS-ACF-AREA
+                                  WS-ACF-DCB
+                                  CONSTANT-89.
+
+           CALL 'CKETRLST' USING WS-ACF-IO-BYTE
+                                  WS-ACF-AREA
+                                  WS-ACF-DCB
+                                  CONSTANT-89
+                                  AGTMAX-RECORD
+                                  AGTTRLR-TRAILERS.
+
+           IF WS-ACF-IO-BYTE NOT EQUAL '0'
+               DISPLAY 'AGENT ETRLST FAILED ' WS-ACF-AGT-NUMBER
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+       3199-READ-NEXT-AGENT-EXIT.
+           EXIT.
+       EJECT
+
+      ******************************************************************
+      *                       END OF JOB                              *
+      ******************************************************************
+
+       EOJ9900-ABEND.
+           CALL 'CKABEND'.
+       EJECT
+
+      ******************************************************************
+      *                       CLOSE FILES                             *
+      ******************************************************************
+
+       EOJ9000-CLOSE-FILES.
+
+           CLOSE REPORT-FILE.
+
+           MOVE '5' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'CLOSE INFORCE FAILED'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+           END-IF.
+
+           MOVE '5' TO WS-ACF-IO-BYTE.
+           CALL 'CKVSAMIO' USING ACF-FILE-NAME
+                                  WS-ACF-IO-BYTE.
+
+           DISPLAY ' !! PROGRAM COMPLETED SUCCESSFULLY !!'.
+           DISPLAY ' '.
+
+       EOJ9999-EXIT.
+           EXIT.
+       EJECT
