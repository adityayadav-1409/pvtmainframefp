@@ -1,4 +1,4 @@
-=COLS> ----+----1----+----2----+----3----+----4----+----5----+----6----+----7--
+000000*=COLS> ----+----1----+----2----+----3----+----4----+----5----+----6---
 000001 IDENTIFICATION DIVISION.
 000002 PROGRAM-ID. NYFPOWFF.
 000003 AUTHOR. BHARATH CHEVIREDDY.
@@ -7,13 +7,45 @@
 000006 CONFIGURATION SECTION.
 000007 INPUT-OUTPUT SECTION.
 000008 FILE-CONTROL.
-000009     SELECT REPORT-FILE ASSIGN TO RPTOUT.
+000009     SELECT REPORT-FILE ASSIGN TO RPTOUT
+000009        FILE STATUS IS REPORT-FILE-STATUS.
+000009     SELECT CONTROL-CARD-FILE ASSIGN TO SYSIPT.
+000009     SELECT EXCEPTION-FILE ASSIGN TO EXCPOUT
+000009        FILE STATUS IS EXCEPTION-FILE-STATUS.
+000009     SELECT STATE-TAB-FILE ASSIGN TO STATETAB.
+000009     SELECT RESTART-IN-FILE ASSIGN TO RESTIN
+000009        FILE STATUS IS RESTART-IN-STATUS.
+000009     SELECT CHECKPOINT-FILE ASSIGN TO CHKPTOUT
+000009        FILE STATUS IS CHECKPOINT-FILE-STATUS.
+000009     SELECT CSV-FEED-FILE ASSIGN TO CSVOUT
+000009        FILE STATUS IS CSV-FEED-FILE-STATUS.
 000010 DATA DIVISION.
 000011 FILE SECTION.
 000012 FD  REPORT-FILE
 000013     RECORDING MODE IS F
 000014     BLOCK CONTAINS 0 RECORDS.
 000015 01  REPORT-REC        PIC X(400).
+000015  FD  CONTROL-CARD-FILE
+000015      RECORDING MODE IS F.
+000015  01  CONTROL-CARD-REC  PIC X(80).
+000015  FD  EXCEPTION-FILE
+000015      RECORDING MODE IS F
+000015      BLOCK CONTAINS 0 RECORDS.
+000015  01  EXCEPTION-REC     PIC X(80).
+000015  FD  STATE-TAB-FILE
+000015      RECORDING MODE IS F.
+000015  01  STATE-TAB-REC     PIC X(4).
+000015  FD  RESTART-IN-FILE
+000015      RECORDING MODE IS F.
+000015  01  RESTART-IN-REC    PIC X(12).
+000015  FD  CHECKPOINT-FILE
+000015      RECORDING MODE IS F
+000015      BLOCK CONTAINS 0 RECORDS.
+000015  01  CHECKPOINT-REC    PIC X(12).
+000015  FD  CSV-FEED-FILE
+000015      RECORDING MODE IS F
+000015      BLOCK CONTAINS 0 RECORDS.
+000015  01  CSV-FEED-REC      PIC X(400).
 000016********************************************************************
 000017*                                                                  *
 000018*A    ABSTRACT..                                                   *
@@ -34,15 +66,56 @@
 000033* //            SPACE=(CYL,(50,30),RLSE),                          *
 000034* //            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)                 *
 000035* //VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY                   *
+000035* //EXCPOUT  DD DSN=T54.T9511F0.NYFPOWFF.EXCEPT.DATA,             *
+000035* //            DISP=(,CATLG,CATLG),                               *
+000035* //            UNIT=USER,                                         *
+000035* //            SPACE=(CYL,(5,5),RLSE),                            *
+000035* //            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)                  *
+000035* //STATETAB DD DISP=SHR,DSN=P54.CK.NYFPOWFF.STATETAB               *
+000035* //RESTIN   DD DISP=SHR,DSN=T54.T9511F0.NYFPOWFF.CHKPT.DATA(0)     *
+000035* //CHKPTOUT DD DSN=T54.T9511F0.NYFPOWFF.CHKPT.DATA(+1),            *
+000035* //            DISP=(,CATLG,CATLG),                               *
+000035* //            UNIT=USER,                                         *
+000035* //            SPACE=(CYL,(5,5),RLSE),                            *
+000035* //            DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)                  *
+000035* //CSVOUT   DD DSN=T54.T9511F0.NYFPOWFF.CSVFEED.DATA,             *
+000035* //            DISP=(,CATLG,CATLG),                               *
+000035* //            UNIT=USER,                                         *
+000035* //            SPACE=(CYL,(50,30),RLSE),                          *
+000035* //            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)                 *
 000036* //FVDSEG1  DD DISP=SHR,DSN=P54.CK.BASEB.AUXSEG1                  *
-000037* //SYSIPT   DD DUMMY                                              *
+000037* //SYSIPT   DD *                                                  *
+000037* //VUL18 22                                                        *
 000038* //*                                                               *
 000039*                                                                  *
 000040*P    ENTRY PARAMETERS..                                           *
-000041*     NONE.                                                        *
+000041*     SYSIPT CONTROL CARD (OPTIONAL) -                              *
+000041*       COLS 1-5   PLAN CODE TO SELECT                             *
+000041*       COLS 6-15  UP TO 5 TWO-BYTE STATUS CODES TO SELECT         *
+000041*     IF THE CARD IS MISSING OR BLANK, VUL18/22 IS USED.           *
+000041*     STATETAB (OPTIONAL) - CKUDT103 ALPHA/NUMERIC STATE CODE      *
+000041*       TRANSLATE TABLE, 2-BYTE ALPHA STATE + 2-BYTE NUMERIC STATE *
+000041*       PER ENTRY. RP-STATE-VALID-IND ON THE REPORT RECORD IS SET  *
+000041*       'N' WHEN THE POLICY STATE IS NOT IN THE TABLE. IF STATETAB *
+000041*       IS DUMMY OR EMPTY, EVERY STATE CODE IS TREATED AS VALID.   *
+000041*     RESTIN (OPTIONAL) - LAST CHECKPOINT KEY FROM A PRIOR RUN'S   *
+000041*       CHKPTOUT. WHEN SUPPLIED, VSAM2 IS REPOSITIONED TO THAT     *
+000041*       KEY BEFORE THE SEQUENTIAL BROWSE RESUMES SO A RUN THAT     *
+000041*       ABENDED PARTWAY THROUGH CAN BE RESTARTED WITHOUT           *
+000041*       REPROCESSING ALREADY-READ POLICIES. CHKPTOUT IS WRITTEN    *
+000041*       WITH THE KEY OF EVERY POLICY SUCCESSFULLY READ SO THE      *
+000041*       LAST RECORD IN IT BECOMES THE NEXT RUN'S RESTIN.           *
+000041*     CSVOUT - COMMA-DELIMITED FEED OF THE SAME DATA WRITTEN TO    *
+000041*       RPTOUT, ONE ROW PER REPORT RECORD, FOR THE POLICY          *
+000041*       SERVICING PORTAL. A HEADER ROW NAMING EACH COLUMN IS       *
+000041*       WRITTEN FIRST. ALWAYS PRODUCED - NOT CONTROLLED BY A       *
+000041*       SWITCH.                                                    *
 000042*                                                                  *
 000043*E    ERRORS DETECTED BY THIS ELEMENT..                            *
 000044*     I/O ERROR ON FILES                                           *
+000044*     A FAILED INFORCE READ IS LOGGED TO EXCPOUT AND SKIPPED -     *
+000044*     PROCESSING CONTINUES WITH THE NEXT RECORD RATHER THAN        *
+000044*     ABENDING THE RUN                                             *
 000045*                                                                  *
 000046*C    ELEMENTS INVOKED BY THIS ELEMENT..                           *
 000047*                                                                  *
@@ -87,9 +160,33 @@
 000086     05 VUL18-IND           PIC X(1).
 000087        88 VUL18-PRODUCT     VALUE 'Y'.
 000088        88 VUL18-NOT-PRODUCT VALUE 'N'.
+000088     05 CARD-EOF-IND        PIC X(1).
+000088        88 CARD-EOF          VALUE 'Y'.
+000088* SELECTION CRITERIA - DEFAULTED, OVERRIDABLE BY SYSIPT CARD
+000088* (SHARED LAYOUT - SEE CKSELCRD)
+000088     05 WS-CONTROL-CARD.
+000088        COPY CKSELCRD.
 000089     05 ACTIVE-22-IND       PIC X(1).
 000090        88 ACTIVE-22-FOUND   VALUE 'Y'.
 000091        88 ACTIVE-22-NOT-FOUND VALUE 'N'.
+000091 05 REPORT-FILE-STATUS       PIC X(2).
+000092    88 WRITE-OK              VALUE '00'.
+000092 05 EXCEPTION-FILE-STATUS    PIC X(2).
+000092    88 EXCEPTION-WRITE-OK    VALUE '00'.
+000092 05 WS-READ-SKIP-IND         PIC X(1) VALUE 'N'.
+000092    88 READ-SKIPPED          VALUE 'Y'.
+000092 05 WS-AB-SUB                PIC S9(04) COMP-3 VALUE 0.
+000092 05 RESTART-IN-STATUS        PIC X(2).
+000092    88 RESTART-IN-EOF        VALUE '10'.
+000092 05 CHECKPOINT-FILE-STATUS   PIC X(2).
+000092    88 CHECKPOINT-WRITE-OK   VALUE '00'.
+000092 05 WS-RESTART-IND           PIC X(1) VALUE 'N'.
+000092    88 RESTART-REQUESTED     VALUE 'Y'.
+000092 05 WS-RESTART-KEY           PIC X(12) VALUE SPACE.
+000092 05 WS-CHECKPOINT-CNTR       PIC 9(09) VALUE ZERO.
+000092 05 CSV-FEED-FILE-STATUS     PIC X(2).
+000092    88 CSV-WRITE-OK            VALUE '00'.
+000092 05 WS-CSV-LINE              PIC X(400).
 000092* I-O READ ONLY DATA
 000093 05 WS-IO-CODE                           PIC X(1).
 000094     88 INFORCE-IO-COMPLETED              VALUE '0'.
@@ -97,25 +194,25 @@
 000096     88 INFORCE-IO-FAILED                 VALUE '1' THRU '5',
 000097                                                 '7' THRU '9'.
 000098* INFORCE READ ONLY DATA
-000099 05 INFORCE-FILE-LENGTH                  COMP SYNC PIC S9(4) VALUE +12.
+000099 05 INFORCE-FILE-LENGTH             COMP SYNC PIC S9(4) VALUE +12.
 000100 05 INF-RECORD-KEY.
 000101     10 INFORCE-KEY-FILE-CODE             PIC X.
 000102     10 INFORCE-KEY-USER-ID               PIC X.
 000103     10 INFORCE-KEY-POL-NUM               PIC X(10).
 000104 05 INFORCE-BASIC-LENGTH                 COMP SYNC PIC S9(4).
-000105 05 INFORCE-RECSIZE                      COMP PIC S9(8) VALUE +65000.
+000105 05 INFORCE-RECSIZE                 COMP PIC S9(8) VALUE +65000.
 000106 05 FILLER REDEFINES INFORCE-RECSIZE.
 000107     10 FILLER                            PIC X(2).
 000108     10 INFORCE-PRMAX                     COMP PIC 9(4).
-000109 05 INFORCE-MAX-SEGS                     COMP PIC S9(4) VALUE +4000.
+000109 05 INFORCE-MAX-SEGS                COMP PIC S9(4) VALUE +4000.
 000110* HISTORY READ ONLY DATA
-000111 05 SDT-H-TABLE-NAME                     PIC X(08) VALUE 'CKESDTBH'.
+000111 05 SDT-H-TABLE-NAME                PIC X(08) VALUE 'CKESDTBH'.
 000112 05 HISTORY-REC-CTL-LEN                  COMP PIC S9(4) VALUE +20.
 000113 05 INFORCE-VSAMX-INFO.
-000114     10 FILLER                            PIC X(7) VALUE 'FVDUNLD'.
+000114     10 FILLER                       PIC X(7) VALUE 'FVDUNLD'.
 000115     10 FILLER                            PIC X VALUE LOW-VALUE.
 000116     10 FILLER                            PIC X VALUE ' '.
-000117     10 FILLER                            PIC X(08) VALUE LOW-VALUES.
+000117     10 FILLER                       PIC X(08) VALUE LOW-VALUES.
 000118 05 HISTORY-VSAMX-INFO.
 000119     10 FILLER           PIC X(7)   VALUE 'FVDULHD'.
 000120     10 FILLER           PIC X      VALUE LOW-VALUE.
@@ -171,6 +268,41 @@
 000170         10 WS-DCARTH-DIFFERENCE PIC X VALUE '2'.
 000171     05 WS-POLICY-READ-CNT   PIC 9(09) VALUE ZERO.
 000172     05 WS-REC-WRITTEN-CNTR  PIC 9(09) VALUE ZERO.
+000172     05 WS-EXCEPTION-CNTR    PIC 9(09) VALUE ZERO.
+000172     05 WS-ST-SUB            PIC S9(04) COMP-3 VALUE 0.
+000172     05 ST-SUB-FOUND-IND     PIC X(01).
+000172        88 ST-SUB-FOUND      VALUE 'Y'.
+000172        88 ST-SUB-NOT-FOUND  VALUE 'N'.
+000172     05 WS-STATE-TBL-CNT     PIC S9(04) COMP-3 VALUE 0.
+000172     05 WS-STV-SUB           PIC S9(04) COMP-3 VALUE 0.
+000172     05 STATE-TAB-EOF-IND    PIC X(01).
+000172        88 STATE-TAB-EOF     VALUE 'Y'.
+000172     05 ST-VAL-FOUND-IND     PIC X(01).
+000172        88 ST-VAL-FOUND      VALUE 'Y'.
+000172        88 ST-VAL-NOT-FOUND  VALUE 'N'.
+000173 EJECT
+000173*************************************************************
+000173* STATUS SUBTOTAL TABLE - COUNT OF RECORDS WRITTEN BY STATE  *
+000173*************************************************************
+000173 01 STATE-SUBTOTAL-TABLE.
+000173     05 ST-SUB-USED          PIC S9(04) COMP-3 VALUE 0.
+000173     05 ST-SUB-ENTRY OCCURS 60 TIMES.
+000173        10 ST-SUB-STATE      PIC X(02).
+000173        10 ST-SUB-COUNT      PIC 9(07) VALUE ZERO.
+000173 EJECT
+000173*************************************************************
+000173* ISSUE-AGE BANDING SUMMARY - UNDER 30/30-49/50-64/65 AND UP *
+000173*************************************************************
+000173 01 AGE-BAND-TABLE.
+000173     05 AGE-BAND-ENTRY OCCURS 4 TIMES.
+000173        10 AB-BAND-DESC      PIC X(10).
+000173        10 AB-BAND-COUNT     PIC 9(07) VALUE ZERO.
+000173 EJECT
+000173*************************************************************
+000173* STATE CODE VALIDATION TABLE - LOADED FROM STATETAB         *
+000173*************************************************************
+000173 01 STATE-VALIDATION-TABLE.
+000173     COPY CKUDT103.
 000173 EJECT
 000174********************************************************************
 000175* INFORCE RECORD CONTROL SECTION
@@ -213,10 +345,15 @@
 000212********************************************************************
 000213
 000214 01 RP-RECORD.
+000214     05 RP-RECORD-TYPE        PIC X(01) VALUE 'D'.
+000214     05 FILLER                PIC X(01) VALUE X'05'.
 000215     05 RP-POLICY             PIC X(10).
 000216     05 FILLER                PIC X(01) VALUE X'05'.
 000217     05 RP-POL-STATE          PIC X(02).
 000218     05 FILLER                PIC X(01) VALUE X'05'.
+000218     05 RP-STATE-VALID-IND    PIC X(01).
+000218        88 STATE-CODE-VALID   VALUE 'Y'.
+000218     05 FILLER                PIC X(01) VALUE X'05'.
 000219     05 RP-STATUS             PIC X(02).
 000220     05 FILLER                PIC X(01) VALUE X'05'.
 000221     05 RP-STATUS-DESC        PIC X(30).
@@ -229,6 +366,10 @@
 000228     05 FILLER                PIC X(01) VALUE X'05'.
 000229     05 RP-OWNER-ADDRESS      PIC X(100).
 000230     05 FILLER                PIC X(01) VALUE X'05'.
+000230     05 RP-OWNER-TIN          PIC X(09).
+000230     05 FILLER                PIC X(01) VALUE X'05'.
+000230     05 RP-OWNER-PHONE        PIC X(10).
+000230     05 FILLER                PIC X(01) VALUE X'05'.
 000231     05 RP-PLAN-CODE          PIC X(11).
 000232     05 FILLER                PIC X(01) VALUE X'05'.
 000233     05 RP-ISSUE-STATE        PIC X(02).
@@ -236,6 +377,56 @@
 000235     05 RP-ISSUE-AGE          PIC ZZ9.
 000236     05 FILLER                PIC X(01) VALUE X'05'.
 000237 EJECT
+000238*********************************************************************
+000239* TRAILER RECORD - RPTOUT SELF-VALIDATION COUNTS                    *
+000240*********************************************************************
+000241
+000242 01 TR-RECORD.
+000236     05 TR-RECORD-TYPE        PIC X(01) VALUE 'T'.
+000236     05 FILLER                PIC X(01) VALUE X'05'.
+000236     05 TR-POLICY-READ-CNT    PIC 9(09).
+000236     05 FILLER                PIC X(01) VALUE X'05'.
+000236     05 TR-REC-WRITTEN-CNTR   PIC 9(09).
+000236     05 FILLER                PIC X(01) VALUE X'05'.
+000236     05 TR-EXCEPTION-CNTR     PIC 9(09).
+000236     05 FILLER                PIC X(369) VALUE SPACE.
+000237 EJECT
+000237*********************************************************************
+000237* STATUS SUBTOTAL RECORD - RECORD COUNT BY STATE                     *
+000237*********************************************************************
+000237
+000237 01 SS-RECORD.
+000237     05 SS-RECORD-TYPE        PIC X(01) VALUE 'S'.
+000237     05 FILLER                PIC X(01) VALUE X'05'.
+000237     05 SS-POL-STATE          PIC X(02).
+000237     05 FILLER                PIC X(01) VALUE X'05'.
+000237     05 SS-STATE-COUNT        PIC 9(07).
+000237     05 FILLER                PIC X(387) VALUE SPACE.
+000237 EJECT
+000237*********************************************************************
+000237* EXCEPTION RECORD - SKIPPED INFORCE READ I/O ERRORS (EXCPOUT)      *
+000237*********************************************************************
+000237
+000237 01 XR-RECORD.
+000237     05 XR-POLICY-READ-SEQ    PIC 9(09).
+000237     05 FILLER                PIC X(01) VALUE X'05'.
+000237     05 XR-IO-CODE            PIC X(01).
+000237     05 FILLER                PIC X(01) VALUE X'05'.
+000237     05 XR-MESSAGE            PIC X(40).
+000237     05 FILLER                PIC X(27) VALUE SPACE.
+000237 EJECT
+000237*********************************************************************
+000237* ISSUE-AGE BAND SUMMARY RECORD                                      *
+000237*********************************************************************
+000237
+000237 01 AB-RECORD.
+000237     05 AB-RECORD-TYPE        PIC X(01) VALUE 'A'.
+000237     05 FILLER                PIC X(01) VALUE X'05'.
+000237     05 AB-DESC               PIC X(10).
+000237     05 FILLER                PIC X(01) VALUE X'05'.
+000237     05 AB-COUNT              PIC 9(07).
+000237     05 FILLER                PIC X(379) VALUE SPACE.
+000237 EJECT
 000238********************************************************************
 000239*                    ESSENTIAL SEGMENTS ONLY                        *
 000240********************************************************************
@@ -249,10 +440,17 @@
 000248* AUXSEG1 RECORD AREA
 000249 COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
 000250                     BY AUX-INF-DCB.
+000250 EJECT
+000251* AUXSEGH RECORD AREA
+000252 COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
+000253                     BY AUX-HIST-DCB.
 000251 EJECT
 000252 COPY CKESDTB1 REPLACING SEGMENT-DEFINITION-TABLE BY
 000253                     INFORCE-AUX-SDT.
 000254 EJECT
+000255 COPY CKESDTB1 REPLACING SEGMENT-DEFINITION-TABLE BY
+000256                     HISTORY-AUX-SDT.
+000254 EJECT
 000255********************************************************************
 000256*                     BATCH  I/O  RECORD                          *
 000257********************************************************************
@@ -300,6 +498,11 @@
 000299     MOVE LOW-VALUES TO INFORCE-FILE-DCB.
 000300     INITIALIZE INFORCE-FILE-AREA.
 000301     INITIALIZE WS-POLICY-READ-CNT WS-REC-WRITTEN-CNTR.
+000301* SET UP THE FOUR FIXED ISSUE-AGE BANDS
+000301     MOVE 'UNDER 30' TO AB-BAND-DESC (1).
+000301     MOVE '30-49'    TO AB-BAND-DESC (2).
+000301     MOVE '50-64'    TO AB-BAND-DESC (3).
+000301     MOVE '65 & UP'  TO AB-BAND-DESC (4).
 000302* GET CURRENT DATE
 000303     ACCEPT WS-CURR-DATE FROM DATE.
 000304     MOVE WS-CURR-MO  TO WS-CURR-CONV-MM.
@@ -309,16 +512,172 @@
 000308     CALL 'CKDCEXIN'
 000309         USING WS-CURR-CONV-DATE
 000310               WS-INT-CURR-DATE.
+000310* READ OPTIONAL SELECTION CONTROL CARD FROM SYSIPT
+000310     MOVE 'N' TO CARD-EOF-IND.
+000310     MOVE SPACE TO CONTROL-CARD-REC.
+000310     OPEN INPUT CONTROL-CARD-FILE.
+000310     READ CONTROL-CARD-FILE
+000310         AT END SET CARD-EOF TO TRUE
+000310     END-READ.
+000310     IF NOT CARD-EOF AND CONTROL-CARD-REC NOT = SPACE
+000310         MOVE CONTROL-CARD-REC (1:5)  TO CC-PLAN-CODE
+000310         MOVE CONTROL-CARD-REC (6:2)  TO CC-STATUS-CODE (1)
+000310         MOVE CONTROL-CARD-REC (8:2)  TO CC-STATUS-CODE (2)
+000310         MOVE CONTROL-CARD-REC (10:2) TO CC-STATUS-CODE (3)
+000310         MOVE CONTROL-CARD-REC (12:2) TO CC-STATUS-CODE (4)
+000310         MOVE CONTROL-CARD-REC (14:2) TO CC-STATUS-CODE (5)
+000310     ELSE
+000310         MOVE '22' TO CC-STATUS-CODE (1)
+000310     END-IF.
+000310     CLOSE CONTROL-CARD-FILE.
+000310* LOAD THE STATE CODE VALIDATION TABLE
+000310     PERFORM 1070-LOAD-STATE-TABLE
+000310         THRU 1079-LOAD-STATE-TABLE-EXIT.
+000310* LOAD THE RESTART CHECKPOINT KEY, IF ANY, FROM RESTIN
+000310     PERFORM 1080-LOAD-RESTART-KEY
+000310         THRU 1089-LOAD-RESTART-KEY-EXIT.
 000311 1099-INITIALIZATION-EXIT.
 000312     EXIT.
 000313 EJECT
+000313********************************************************************
+000313*             LOAD STATE CODE VALIDATION TABLE (CKUDT103)          *
+000313********************************************************************
+000313
+000313 1070-LOAD-STATE-TABLE.
+000313
+000313     MOVE ZERO TO WS-STATE-TBL-CNT.
+000313     MOVE 'N'  TO STATE-TAB-EOF-IND.
+000313
+000313     OPEN INPUT STATE-TAB-FILE.
+000313
+000313 1075-LOAD-STATE-TABLE-RTN.
+000313
+000313     READ STATE-TAB-FILE
+000313         AT END SET STATE-TAB-EOF TO TRUE
+000313     END-READ.
+000313
+000313     IF STATE-TAB-EOF
+000313         GO TO 1078-LOAD-STATE-TABLE-DONE
+000313     END-IF.
+000313
+000313     IF STATE-TAB-REC = SPACE
+000313         GO TO 1075-LOAD-STATE-TABLE-RTN
+000313     END-IF.
+000313
+000313     IF WS-STATE-TBL-CNT NOT LESS THAN 60
+000313         GO TO 1078-LOAD-STATE-TABLE-DONE
+000313     END-IF.
+000313
+000313     ADD +1 TO WS-STATE-TBL-CNT.
+000313
+000313     MOVE STATE-TAB-REC (1:2)
+000313         TO CKUDT103-ALPHA-STATE (WS-STATE-TBL-CNT).
+000313     MOVE STATE-TAB-REC (3:2)
+000313         TO CKUDT103-NUMERIC-STATE (WS-STATE-TBL-CNT).
+000313
+000313     GO TO 1075-LOAD-STATE-TABLE-RTN.
+000313
+000313 1078-LOAD-STATE-TABLE-DONE.
+000313
+000313     CLOSE STATE-TAB-FILE.
+000313
+000313* NO CONTROL TABLE SUPPLIED - LEAVE THE TABLE EMPTY SO EVERY
+000313* STATE CODE IS TREATED AS VALID AND EXISTING REPORT OUTPUT
+000313* IS UNCHANGED WHEN STATETAB IS DUMMY OR EMPTY
+000313 1079-LOAD-STATE-TABLE-EXIT.
+000313     EXIT.
+000313 EJECT
+000313********************************************************************
+000313*     LOAD LAST CHECKPOINT KEY FROM PRIOR RUN'S CHKPTOUT (RESTIN)  *
+000313********************************************************************
+000313
+000313 1080-LOAD-RESTART-KEY.
+000313
+000313     MOVE SPACE TO WS-RESTART-KEY.
+000313
+000313     OPEN INPUT RESTART-IN-FILE.
+000313
+000313 1085-LOAD-RESTART-KEY-RTN.
+000313
+000313     READ RESTART-IN-FILE INTO WS-RESTART-KEY
+000313         AT END SET RESTART-IN-EOF TO TRUE
+000313     END-READ.
+000313
+000313     IF NOT RESTART-IN-EOF
+000313         GO TO 1085-LOAD-RESTART-KEY-RTN
+000313     END-IF.
+000313
+000313     CLOSE RESTART-IN-FILE.
+000313
+000313* RESTIN DUMMY OR EMPTY - NO RESTART REQUESTED, BROWSE VSAM2
+000313* FROM THE BEGINNING AS USUAL
+000313     IF WS-RESTART-KEY NOT = SPACE
+000313         SET RESTART-REQUESTED TO TRUE
+000313     END-IF.
+000313
+000313 1089-LOAD-RESTART-KEY-EXIT.
+000313     EXIT.
+000313 EJECT
 000314********************************************************************
-000315*                         OPEN ALL FILES                          *
+000315*                  WRITE CSV FEED FILE HEADER ROW                 *
 000316********************************************************************
 000317
+000318 1090-WRITE-CSV-HEADER.
+000319
+000320     STRING  'POLICY'         DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'STATE'          DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'STATE-VALID'    DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'STATUS'         DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'STATUS-DESC'    DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'ISSUE-DATE'     DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'PRODUCT-NAME'   DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'OWNER-NAME'     DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'OWNER-ADDRESS'  DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'OWNER-TIN'      DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'OWNER-PHONE'    DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'PLAN-CODE'      DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'ISSUE-STATE'    DELIMITED BY SIZE
+000320             ','              DELIMITED BY SIZE
+000320             'ISSUE-AGE'      DELIMITED BY SIZE
+000320         INTO WS-CSV-LINE.
+000321
+000322     WRITE CSV-FEED-REC FROM WS-CSV-LINE.
+000323     IF NOT CSV-WRITE-OK
+000324         DISPLAY 'WRITE OF CSV HEADER FAILED'
+000325         DISPLAY 'CSV-FEED-FILE-STATUS=' CSV-FEED-FILE-STATUS
+000326         GO TO EOJ9900-ABEND
+000327     END-IF.
+000328
+000329 1099-WRITE-CSV-HEADER-EXIT.
+000330     EXIT.
+000331 EJECT
+000332********************************************************************
+000333*                         OPEN ALL FILES                          *
+000334********************************************************************
+000317
 000318 1100-OPEN-FILES.
 000319* OPEN OUTPUT REPORT FILE
 000320     OPEN OUTPUT REPORT-FILE.
+000320* OPEN OUTPUT EXCEPTION FILE - SKIPPED I/O ERROR WORKLIST
+000320     OPEN OUTPUT EXCEPTION-FILE.
+000320* OPEN OUTPUT CHECKPOINT FILE - RESTART TRAIL
+000320     OPEN OUTPUT CHECKPOINT-FILE.
+000320* OPEN OUTPUT CSV FEED FILE - SERVICING PORTAL, WRITE HEADER ROW
+000320     OPEN OUTPUT CSV-FEED-FILE.
+000320     PERFORM 1090-WRITE-CSV-HEADER
+000320         THRU 1099-WRITE-CSV-HEADER-EXIT.
 000321     MOVE '6' TO WS-IO-CODE.
 000322     CALL 'CKVSAMIO'
 000323          USING INFORCE-VSAM
@@ -332,6 +691,24 @@
 000331         DISPLAY 'WS-IO-CODE=' WS-IO-CODE
 000332         GO TO EOJ9900-ABEND
 000333     END-IF.
+000333* RESTART REQUESTED - REPOSITION THE VSAM2 BROWSE TO THE LAST
+000333* CHECKPOINTED KEY SO PROCESSING RESUMES AFTER IT
+000333     IF RESTART-REQUESTED
+000333         MOVE WS-RESTART-KEY TO INF-RECORD-KEY
+000333         MOVE '2' TO WS-IO-CODE
+000333         CALL 'CKVSAMIO'
+000333              USING INFORCE-VSAM
+000333                    WS-IO-CODE
+000333                    INFORCE-FILE-AREA
+000333                    INFORCE-FILE-LENGTH
+000333                    INF-RECORD-KEY
+000333                    INFORCE-VSAMX-INFO
+000333         IF WS-IO-CODE NOT EQUAL '0'
+000333             DISPLAY 'RESTART KEYED READ FAILED'
+000333             DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+000333             GO TO EOJ9900-ABEND
+000333         END-IF
+000333     END-IF.
 000334     MOVE '6' TO WS-IO-CODE.
 000335     CALL 'CKSDT1IO'
 000336          USING WS-IO-CODE
@@ -358,9 +735,14 @@
 000357 2000-MAIN-PROCESS.
 000358     PERFORM 2100-READ-NEXT-POLICY
 000359         THRU 2199-READ-NEXT-POLICY-EXIT.
-000360     IF NOT END-OF-FILE
+000360     IF NOT END-OF-FILE AND NOT READ-SKIPPED
 000361         PERFORM 2200-PROCESS-POLICY
 000362             THRU 2299-PROCESS-POLICY-EXIT
+000362* CHECKPOINT ONLY AFTER THE RECORD IS FULLY PROCESSED, SO A
+000362* RESTART'S GET-NEXT (RESUMING JUST PAST THE CHECKPOINTED KEY)
+000362* NEVER SKIPS A RECORD AN ABENDED RUN NEVER FINISHED
+000362         PERFORM 2190-WRITE-CHECKPOINT-RECORD
+000362             THRU 2199-WRITE-CHECKPOINT-RECORD-EXIT
 000363     END-IF.
 000364 2000-MAIN-PROCESS-EXIT.
 000365     EXIT.
@@ -370,6 +752,7 @@
 000369********************************************************************
 000370
 000371 2100-READ-NEXT-POLICY.
+000372     MOVE 'N' TO WS-READ-SKIP-IND.
 000372     MOVE '8' TO WS-IO-CODE.
 000373     CALL 'CKVSAMIO'
 000374          USING INFORCE-VSAM
@@ -382,14 +765,48 @@
 000381         SET END-OF-FILE TO TRUE
 000382     ELSE
 000383         IF WS-IO-CODE NOT = '0'
-000384             DISPLAY 'READ INFORCE FAILED'
-000385             DISPLAY 'WS-IO-CODE=' WS-IO-CODE
-000386             GO TO EOJ9900-ABEND
+000384             DISPLAY 'READ INFORCE FAILED - SKIPPING RECORD'
+000384             DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+000384             SET READ-SKIPPED TO TRUE
+000384             PERFORM 2180-WRITE-EXCEPTION-RECORD
+000384                 THRU 2189-WRITE-EXCEPTION-RECORD-EXIT
+000386         ELSE
+000386             ADD 1 TO WS-POLICY-READ-CNT
 000387         END-IF
 000388     END-IF.
 000389 2199-READ-NEXT-POLICY-EXIT.
 000390     EXIT.
+000390 EJECT
+000390********************************************************************
+000390*          LOG SKIPPED INFORCE READ ERROR TO EXCPOUT               *
+000390********************************************************************
+000390
+000390 2180-WRITE-EXCEPTION-RECORD.
+000390     ADD 1 TO WS-EXCEPTION-CNTR.
+000390     INITIALIZE XR-RECORD.
+000390     MOVE WS-EXCEPTION-CNTR TO XR-POLICY-READ-SEQ.
+000390     MOVE WS-IO-CODE        TO XR-IO-CODE.
+000390     MOVE 'INFORCE READ FAILED - RECORD SKIPPED' TO XR-MESSAGE.
+000390     WRITE EXCEPTION-REC FROM XR-RECORD.
+000390     IF NOT EXCEPTION-WRITE-OK
+000390         DISPLAY 'WRITE ERROR ON EXCEPTION FILE'
+000390     END-IF
+000390 2189-WRITE-EXCEPTION-RECORD-EXIT.
+000390     EXIT.
 000391 EJECT
+000391********************************************************************
+000391*     LOG LAST GOOD POLICY KEY TO CHKPTOUT FOR RESTART/RECOVERY    *
+000391********************************************************************
+000391
+000391 2190-WRITE-CHECKPOINT-RECORD.
+000391     ADD 1 TO WS-CHECKPOINT-CNTR.
+000391     WRITE CHECKPOINT-REC FROM INF-RECORD-KEY.
+000391     IF NOT CHECKPOINT-WRITE-OK
+000391         DISPLAY 'WRITE ERROR ON CHECKPOINT FILE'
+000391     END-IF
+000391 2199-WRITE-CHECKPOINT-RECORD-EXIT.
+000391     EXIT.
+000392 EJECT
 000392********************************************************************
 000393*                     PROCESS POLICY                              *
 000394********************************************************************
@@ -397,17 +814,18 @@
 000396 2200-PROCESS-POLICY.
 000397     MOVE 'N' TO VUL18-IND
 000398     MOVE 'N' TO ACTIVE-22-IND
-000399* CHECK FOR VUL18 PRODUCT
-000400     IF PLAN-CODE OF CV-SEGMENT = 'VUL18'
+000399* CHECK FOR SELECTED PLAN CODE (FROM SYSIPT CARD, DEFAULT VUL18)
+000400     IF PLAN-CODE OF CV-SEGMENT = CC-PLAN-CODE
 000401         SET VUL18-PRODUCT TO TRUE
 000402     END-IF
-000403* CHECK FOR ACTIVE STATUS 22
+000403* CHECK FOR SELECTED STATUS CODE (FROM SYSIPT CARD, DEFAULT 22)
 000404     IF VUL18-PRODUCT
-000405         IF CURR-STAT OF CV-SEGMENT = '22'
-000406             SET ACTIVE-22-FOUND TO TRUE
-000407         END-IF
+000405         PERFORM 2250-CHECK-STATUS-CODE
+000406             THRU 2259-CHECK-STATUS-CODE-EXIT
+000407             VARYING WS-SUB FROM 1 BY 1
+000408             UNTIL WS-SUB > 5 OR ACTIVE-22-FOUND
 000408     END-IF
-000409* IF VUL18 AND ACTIVE 22, PROCESS THE POLICY
+000409* IF PLAN AND STATUS MATCH, PROCESS THE POLICY
 000410     IF VUL18-PRODUCT AND ACTIVE-22-FOUND
 000411         PERFORM 2300-BUILD-REPORT-RECORD
 000412             THRU 2399-BUILD-REPORT-RECORD-EXIT
@@ -416,6 +834,18 @@
 000415     END-IF
 000416 2299-PROCESS-POLICY-EXIT.
 000417     EXIT.
+000417 EJECT
+000417********************************************************************
+000417*              CHECK POLICY STATUS AGAINST CONTROL CARD              *
+000417********************************************************************
+000417 
+000417  2250-CHECK-STATUS-CODE.
+000417     IF CC-STATUS-CODE (WS-SUB) NOT = SPACE
+000417         AND CURR-STAT OF CV-SEGMENT = CC-STATUS-CODE (WS-SUB)
+000417         SET ACTIVE-22-FOUND TO TRUE
+000417     END-IF.
+000417  2259-CHECK-STATUS-CODE-EXIT.
+000417     EXIT.
 000418 EJECT
 000419********************************************************************
 000420*                  BUILD REPORT RECORD                            *
@@ -426,14 +856,23 @@
 000425     MOVE POLICY-NUM OF CV-SEGMENT TO RP-POLICY
 000426* MOVE POLICY STATE
 000427     MOVE STATE OF CV-SEGMENT TO RP-POL-STATE
+000427* VALIDATE POLICY STATE AGAINST CKUDT103 STATE TABLE
+000427     PERFORM 2350-VALIDATE-STATE-CODE
+000427         THRU 2359-VALIDATE-STATE-CODE-EXIT
 000428* MOVE STATUS
 000429     MOVE CURR-STAT OF CV-SEGMENT TO RP-STATUS
-000430* MOVE STATUS DESCRIPTION
+000430* MOVE STATUS DESCRIPTION - '22' KEEPS ITS ORIGINAL WORDING SINCE
+000430* IT IS THE DEFAULT SELECTION; ANY OTHER STATUS THE OPERATOR
+000430* SELECTED VIA THE SYSIPT CONTROL CARD IS A LEGITIMATE MATCH, NOT
+000430* AN UNKNOWN STATUS, SO ITS DESCRIPTION NAMES THE SELECTED CODE
 000431     EVALUATE CURR-STAT OF CV-SEGMENT
 000432         WHEN '22'
 000433             MOVE 'ACTIVE INFORCE' TO RP-STATUS-DESC
 000434         WHEN OTHER
-000435             MOVE 'UNKNOWN STATUS' TO RP-STATUS-DESC
+000435             STRING 'STATUS ' DELIMITED BY SIZE
+000435                    CURR-STAT OF CV-SEGMENT DELIMITED BY SIZE
+000435                    ' SELECTED' DELIMITED BY SIZE
+000435                 INTO RP-STATUS-DESC
 000436     END-EVALUATE
 000437* MOVE ISSUE DATE
 000438     MOVE ISSUE-DATE OF CV-SEGMENT TO WS-ISSU-DATE
@@ -453,6 +892,9 @@
 000452            ' ' DELIMITED BY SIZE
 000453            ZIP-CODE OF AU-SEGMENT DELIMITED BY SPACE
 000454            INTO RP-OWNER-ADDRESS
+000454* MOVE OWNER TIN AND PHONE
+000454     MOVE OWNER-TIN OF AU-SEGMENT TO RP-OWNER-TIN
+000454     MOVE OWNER-PHONE OF AU-SEGMENT TO RP-OWNER-PHONE
 000455* MOVE PLAN CODE
 000456     MOVE PLAN-CODE OF CV-SEGMENT TO RP-PLAN-CODE
 000457* MOVE ISSUE STATE
@@ -464,6 +906,30 @@
 000463 2399-BUILD-REPORT-RECORD-EXIT.
 000464     EXIT.
 000465 EJECT
+000465********************************************************************
+000465*          VALIDATE POLICY STATE AGAINST STATE TABLE              *
+000465********************************************************************
+000465
+000465 2350-VALIDATE-STATE-CODE.
+000465     SET ST-VAL-NOT-FOUND TO TRUE
+000465     PERFORM 2353-SEARCH-STATE-TABLE
+000465         THRU 2353-SEARCH-STATE-TABLE-EXIT
+000465         VARYING WS-STV-SUB FROM 1 BY 1
+000465         UNTIL WS-STV-SUB > WS-STATE-TBL-CNT OR ST-VAL-FOUND
+000465     IF ST-VAL-FOUND OR WS-STATE-TBL-CNT EQUAL ZERO
+000465         SET STATE-CODE-VALID TO TRUE
+000465     ELSE
+000465         MOVE 'N' TO RP-STATE-VALID-IND
+000465     END-IF.
+000465 2359-VALIDATE-STATE-CODE-EXIT.
+000465     EXIT.
+000465 2353-SEARCH-STATE-TABLE.
+000465     IF CKUDT103-ALPHA-STATE (WS-STV-SUB) = RP-POL-STATE
+000465         SET ST-VAL-FOUND TO TRUE
+000465     END-IF.
+000465 2353-SEARCH-STATE-TABLE-EXIT.
+000465     EXIT.
+000465 EJECT
 000466********************************************************************
 000467*                 WRITE REPORT RECORD                            *
 000468********************************************************************
@@ -475,9 +941,135 @@
 000474         GO TO EOJ9900-ABEND
 000475     END-IF
 000476     ADD 1 TO WS-REC-WRITTEN-CNTR
+000476     PERFORM 2450-BUMP-STATE-SUBTOTAL
+000476         THRU 2459-BUMP-STATE-SUBTOTAL-EXIT
+000476     PERFORM 2460-BUMP-AGE-BAND
+000476         THRU 2469-BUMP-AGE-BAND-EXIT
+000476     PERFORM 2420-WRITE-CSV-RECORD
+000476         THRU 2429-WRITE-CSV-RECORD-EXIT
 000477 2499-WRITE-REPORT-RECORD-EXIT.
 000478     EXIT.
-000479 EJECT
+000478 EJECT
+000478********************************************************************
+000478*         WRITE ONE CSV FEED ROW FOR THE SERVICING PORTAL           *
+000478********************************************************************
+000478
+000478 2420-WRITE-CSV-RECORD.
+000478
+000478     STRING  RP-POLICY             DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-POL-STATE          DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-STATE-VALID-IND    DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-STATUS             DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-STATUS-DESC        DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-ISSUE-DATE         DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-PRODUCT-NAME       DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-OWNER-NAME         DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-OWNER-ADDRESS      DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-OWNER-TIN          DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-OWNER-PHONE        DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-PLAN-CODE          DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-ISSUE-STATE        DELIMITED BY SIZE
+000478             ','                   DELIMITED BY SIZE
+000478             RP-ISSUE-AGE          DELIMITED BY SIZE
+000478         INTO WS-CSV-LINE.
+000478
+000478     WRITE CSV-FEED-REC FROM WS-CSV-LINE.
+000478     IF NOT CSV-WRITE-OK
+000478         DISPLAY 'WRITE ERROR ON CSV FEED FILE'
+000478         DISPLAY 'CSV-FEED-FILE-STATUS=' CSV-FEED-FILE-STATUS
+000478         GO TO EOJ9900-ABEND
+000478     END-IF.
+000478
+000478 2429-WRITE-CSV-RECORD-EXIT.
+000478     EXIT.
+000478 EJECT
+000478********************************************************************
+000478*            ACCUMULATE SUBTOTAL COUNT BY POLICY STATE              *
+000478********************************************************************
+000478
+000478 2450-BUMP-STATE-SUBTOTAL.
+000478     SET ST-SUB-NOT-FOUND TO TRUE
+000478     PERFORM 2453-SEARCH-STATE-SUBTOTAL
+000478         THRU 2453-SEARCH-STATE-SUBTOTAL-EXIT
+000478         VARYING WS-ST-SUB FROM 1 BY 1
+000478         UNTIL WS-ST-SUB > ST-SUB-USED OR ST-SUB-FOUND
+000478     IF ST-SUB-FOUND
+000478         ADD 1 TO ST-SUB-COUNT (WS-ST-SUB - 1)
+000478     ELSE
+000478         IF ST-SUB-USED < 60
+000478             ADD 1 TO ST-SUB-USED
+000478             MOVE RP-POL-STATE   TO ST-SUB-STATE (ST-SUB-USED)
+000478             MOVE 1              TO ST-SUB-COUNT (ST-SUB-USED)
+000478         END-IF
+000478     END-IF
+000478 2459-BUMP-STATE-SUBTOTAL-EXIT.
+000478     EXIT.
+000478 EJECT
+000478 2453-SEARCH-STATE-SUBTOTAL.
+000478     IF ST-SUB-STATE (WS-ST-SUB) = RP-POL-STATE
+000478         SET ST-SUB-FOUND TO TRUE
+000478     END-IF.
+000478 2453-SEARCH-STATE-SUBTOTAL-EXIT.
+000478     EXIT.
+000478 EJECT
+000478********************************************************************
+000478*           ACCUMULATE SUBTOTAL COUNT BY ISSUE-AGE BAND             *
+000478********************************************************************
+000478
+000478 2460-BUMP-AGE-BAND.
+000478     EVALUATE TRUE
+000478         WHEN WS-ISSUE-AGE < 30
+000478             ADD 1 TO AB-BAND-COUNT (1)
+000478         WHEN WS-ISSUE-AGE < 50
+000478             ADD 1 TO AB-BAND-COUNT (2)
+000478         WHEN WS-ISSUE-AGE < 65
+000478             ADD 1 TO AB-BAND-COUNT (3)
+000478         WHEN OTHER
+000478             ADD 1 TO AB-BAND-COUNT (4)
+000478     END-EVALUATE.
+000478 2469-BUMP-AGE-BAND-EXIT.
+000478     EXIT.
+000478 EJECT
+000478********************************************************************
+000478*           WRITE ONE SUBTOTAL RECORD PER STATE AT EOJ             *
+000478********************************************************************
+000478
+000478 2480-WRITE-STATE-SUBTOTALS.
+000478     MOVE ST-SUB-STATE (WS-ST-SUB)  TO SS-POL-STATE
+000478     MOVE ST-SUB-COUNT (WS-ST-SUB)  TO SS-STATE-COUNT
+000478     WRITE REPORT-REC FROM SS-RECORD
+000478     IF NOT WRITE-OK
+000478         DISPLAY 'WRITE ERROR ON REPORT FILE SUBTOTAL'
+000478     END-IF
+000478 2489-WRITE-STATE-SUBTOTALS-EXIT.
+000478     EXIT.
+000478 EJECT
+000478********************************************************************
+000478*          WRITE ONE SUMMARY RECORD PER ISSUE-AGE BAND AT EOJ      *
+000478********************************************************************
+000478
+000478 2490-WRITE-AGE-BAND-SUMMARY.
+000478     MOVE AB-BAND-DESC (WS-AB-SUB)  TO AB-DESC
+000478     MOVE AB-BAND-COUNT (WS-AB-SUB) TO AB-COUNT
+000478     WRITE REPORT-REC FROM AB-RECORD
+000478     IF NOT WRITE-OK
+000478         DISPLAY 'WRITE ERROR ON REPORT FILE AGE BAND SUMMARY'
+000478     END-IF
+000478 2499-WRITE-AGE-BAND-SUMMARY-EXIT.
+000478     EXIT.
+000478 EJECT
 000480********************************************************************
 000481*               CALCULATE ISSUE AGE                               *
 000482********************************************************************
@@ -499,8 +1091,32 @@
 000498********************************************************************
 000499
 000500 EOJ9000-CLOSE-FILES.
+000500* WRITE STATUS SUBTOTAL RECORDS, ONE PER STATE ENCOUNTERED
+000500     PERFORM 2480-WRITE-STATE-SUBTOTALS
+000500         THRU 2489-WRITE-STATE-SUBTOTALS-EXIT
+000500         VARYING WS-ST-SUB FROM 1 BY 1
+000500         UNTIL WS-ST-SUB > ST-SUB-USED.
+000500* WRITE ISSUE-AGE BAND SUMMARY RECORDS, FOUR FIXED BANDS
+000500     PERFORM 2490-WRITE-AGE-BAND-SUMMARY
+000500         THRU 2499-WRITE-AGE-BAND-SUMMARY-EXIT
+000500         VARYING WS-AB-SUB FROM 1 BY 1
+000500         UNTIL WS-AB-SUB > 4.
+000500* WRITE TRAILER/SUMMARY RECORD FOR DOWNSTREAM SELF-VALIDATION
+000500     MOVE WS-POLICY-READ-CNT  TO TR-POLICY-READ-CNT.
+000500     MOVE WS-REC-WRITTEN-CNTR TO TR-REC-WRITTEN-CNTR.
+000500     MOVE WS-EXCEPTION-CNTR   TO TR-EXCEPTION-CNTR.
+000500     WRITE REPORT-REC FROM TR-RECORD.
+000500     IF NOT WRITE-OK
+000500         DISPLAY 'WRITE ERROR ON REPORT FILE TRAILER'
+000500     END-IF.
 000501* CLOSE REPORT FILE
 000502     CLOSE REPORT-FILE
+000501* CLOSE EXCEPTION FILE
+000502     CLOSE EXCEPTION-FILE
+000501* CLOSE CHECKPOINT FILE
+000502     CLOSE CHECKPOINT-FILE
+000501* CLOSE CSV FEED FILE
+000502     CLOSE CSV-FEED-FILE.
 000503* CLOSE INFORCE FILE
 000504     MOVE '5' TO WS-IO-CODE.
 000505     CALL 'CKVSAMIO'
@@ -509,6 +1125,8 @@
 000508* DISPLAY COUNTERS
 000509     DISPLAY 'POLICIES READ: ' WS-POLICY-READ-CNT
 000510     DISPLAY 'RECORDS WRITTEN: ' WS-REC-WRITTEN-CNTR
+000510     DISPLAY 'RECORDS SKIPPED (I/O ERROR): ' WS-EXCEPTION-CNTR
+000510     DISPLAY 'CHECKPOINT RECORDS WRITTEN: ' WS-CHECKPOINT-CNTR
 000511     GO TO EOJ9999-EXIT.
 000512 EOJ9900-ABEND.
 000513     DISPLAY 'PROGRAM ABENDING DUE TO ERROR'
