@@ -0,0 +1,733 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NYLAPSRP.
+       AUTHOR. BHARATH CHEVIREDDY.
+       DATE-WRITTEN. 08/2026.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-REC        PIC X(100).
+
+      ********************************************************************
+      *                                                                  *
+      *A    ABSTRACT..                                                   *
+      *  LAPSE/SURRENDER ACTIVITY REPORT. PASS 1 BROWSES VSAM2 TO BUILD  *
+      *  AN IN-MEMORY PLAN CODE/STATE LOOKUP TABLE BY CONTRACT NUMBER,   *
+      *  OFF THE POLICY COVERAGE SEGMENT (SEGMENT 02). PASS 2 BROWSES   *
+      *  VSAMX SEQUENTIALLY, CLASSIFIES EACH SEGMENT 69 TRANSACTION      *
+      *  ACTIVITY ENTRY VIA CHECK-TRANS-OUT, AND TALLIES FULL            *
+      *  SURRENDERS, WITHDRAWALS, AND DEATH TERMINATIONS BY PLAN CODE    *
+      *  AND STATE USING THE PASS 1 LOOKUP TABLE.                       *
+      *                                                                  *
+      *J    JCL..                                                        *
+      *                                                                  *
+      * //NYLAPSRP EXEC PGM=NYLAPSRP                                     *
+      * //SYSPDUMP DD SYSOUT=U,HOLD=YES                                  *
+      * //SYSOUT   DD SYSOUT=*                                           *
+      * //RPTOUT   DD DSN=T54.T9511F0.NYLAPSRP.OUTPUT.DATA,              *
+      * //            DISP=(,CATLG,CATLG),                               *
+      * //            UNIT=USER,                                         *
+      * //            SPACE=(CYL,(10,10),RLSE),                          *
+      * //            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)                 *
+      * //VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY                   *
+      * //VSAMX    DD DISP=SHR,DSN=P54.CK.BASEB.HISTORY                  *
+      * //*                                                               *
+      *                                                                  *
+      *P    ENTRY PARAMETERS..                                           *
+      *     NONE.                                                        *
+      *                                                                  *
+      *E    ERRORS DETECTED BY THIS ELEMENT..                            *
+      *     I/O ERROR ON FILES                                           *
+      *                                                                  *
+      *C    ELEMENTS INVOKED BY THIS ELEMENT..                           *
+      *                                                                  *
+      *     CKVSAMIO ---- VSAM I/O INTERFACE                             *
+      *     CKABEND  ---- FORCE A PROGRAM INTERUPT                       *
+      *     CKETRLST ---- TRAILER LIST ELEMENT                           *
+      *     CKETRGET ---- TRAILER GET ELEMENT                            *
+      *                                                                  *
+      *U    USER CONSTANTS AND TABLES REFERENCED..                       *
+      *     NONE                                                         *
+      *                                                                  *
+      ********************************************************************
+
+       EJECT
+       WORKING-STORAGE SECTION.
+       01  FILLER PIC X(32)
+           VALUE 'NYLAPSRP WORKING STORAGE BEGINS'.
+      ********************************************************************
+      *    DATA AREAS
+      ********************************************************************
+       COPY CKRECMAX.
+       EJECT
+      ********************************************************************
+      *    READ ONLY CONSTANTS
+      ********************************************************************
+       01  READ-ONLY-WORK-AREA.
+           05 WS-DUMMY           PIC X VALUE SPACE.
+           05 BINARY1            COMP PIC S9(04) VALUE +1.
+           05 INFORCE-VSAM       PIC X(8) VALUE 'VSAM2'.
+           05 HISTORY-VSAM       PIC X(8) VALUE 'VSAMX'.
+
+      * SWITCHES AREA
+           05 END-OF-FILE-INDICATOR         PIC X(1).
+              88 END-OF-FILE                VALUE 'Y'.
+
+           05 HIST-EOF-IND                   PIC X(1).
+              88 HIST-EOF                    VALUE 'Y'.
+
+           05 WS-FILE-IND                    PIC X(1).
+              88 INFORCE-FILE                VALUE 'I'.
+              88 HISTORY-FILE                VALUE 'H'.
+
+      * I-O READ ONLY DATA
+           05 WS-IO-CODE                     PIC X(1).
+              88 INFORCE-IO-COMPLETED        VALUE '0'.
+              88 INFORCE-IO-EOF              VALUE '6'.
+
+      * INFORCE READ ONLY DATA
+           05 INFORCE-FILE-LENGTH      COMP SYNC PIC S9(4) VALUE +12.
+           05 INF-RECORD-KEY.
+               10 INFORCE-KEY-FILE-CODE      PIC X.
+               10 INFORCE-KEY-USER-ID        PIC X.
+               10 INFORCE-KEY-POL-NUM        PIC X(10).
+           05 INQUIRY-RECORD-CONTROL-SECTION.
+               10 FRCKEY-FILE-CODE           PIC X.
+               10 FRCKEY-USER-ID             PIC X.
+               10 FRCCNTRT-CONTRACT-NUMBER   PIC X(10).
+           05 INFORCE-BASIC-LENGTH     COMP SYNC PIC S9(4).
+           05 INFORCE-RECSIZE          COMP PIC S9(8) VALUE +65000.
+           05 FILLER REDEFINES INFORCE-RECSIZE.
+               10 FILLER                     PIC X(2).
+               10 INFORCE-PRMAX              COMP PIC 9(4).
+           05 INFORCE-MAX-SEGS         COMP PIC S9(4) VALUE +4000.
+           05 INFORCE-VSAMX-INFO.
+               10 FILLER                PIC X(7) VALUE 'FVDUNLD'.
+               10 FILLER                PIC X    VALUE LOW-VALUE.
+               10 FILLER                PIC X    VALUE ' '.
+               10 FILLER                PIC X(08) VALUE LOW-VALUES.
+
+      * HISTORY READ ONLY DATA
+           05 SDT-H-TABLE-NAME         PIC X(08) VALUE 'CKESDTBH'.
+           05 HISTORY-FILE-LENGTH      COMP PIC S9(4).
+           05 HISTORY-VSAMX-INFO.
+               10 FILLER           PIC X(7)   VALUE 'FVDULHD'.
+               10 FILLER           PIC X      VALUE LOW-VALUE.
+               10 FILLER           PIC X      VALUE ' '.
+               10 FILLER           PIC X(11)  VALUE LOW-VALUES.
+       EJECT
+
+       01 VARIABLE-WORK-AREA.
+           05 WS-SEG-ID             PIC X(02).
+           05 WS-SEG-SEQ            COMP-3 PIC S9(5).
+           05 WS-SEG-WORK-AREA      PIC X(25000) VALUE SPACE.
+           05 WS-69CTR              COMP-3 PIC S9(3).
+           05 WS-FOUND-PLAN-CODE    PIC X(11).
+           05 WS-FOUND-STATE        PIC X(02).
+
+      * TRANSACTION CLASSIFICATION, SAME VALUES AS THE SEGMENT 69
+      * ACTIVITY BREAKDOWN ON NYFPVUL'S OWN REPORT
+           05 CHECK-TRANS-OUT                      PIC X(02).
+              88 FULL-SURRENDER                    VALUES 'SF'.
+              88 TERM-DEATH                        VALUES 'TD'.
+              88 ALL-WITHDRAWAL                    VALUES
+                                  'SG', 'SN', 'SM', 'SH',
+                                  'SF', 'SQ'.
+       EJECT
+
+      ********************************************************************
+      * PLAN CODE/STATE LOOKUP, BUILT ON THE VSAM2 BROWSE PASS AND       *
+      * SEARCHED ON THE VSAMX BROWSE PASS                                *
+      ********************************************************************
+
+       01 INF-LOOKUP-TABLE.
+           05 INF-LKUP-USED          PIC S9(05) COMP-3 VALUE +0.
+           05 INF-LKUP-ENTRY OCCURS 5000 TIMES
+                                     INDEXED BY INF-LKUP-IDX.
+               10 INF-LKUP-POL-NUM   PIC X(10).
+               10 INF-LKUP-PLAN-CODE PIC X(11).
+               10 INF-LKUP-STATE     PIC X(02).
+       EJECT
+
+      ********************************************************************
+      * PLAN CODE/STATE ACTIVITY TALLY, WRITTEN TO THE REPORT AT EOJ     *
+      ********************************************************************
+
+       01 PS-CNT-TABLE.
+           05 PS-CNT-USED            PIC S9(05) COMP-3 VALUE +0.
+           05 PS-CNT-ENTRY OCCURS 500 TIMES
+                                     INDEXED BY PS-CNT-IDX.
+               10 PS-CNT-PLAN-CODE   PIC X(11).
+               10 PS-CNT-STATE       PIC X(02).
+               10 PS-CNT-SURR-CNT    PIC S9(07) COMP-3.
+               10 PS-CNT-WDRWL-CNT   PIC S9(07) COMP-3.
+               10 PS-CNT-DEATH-CNT   PIC S9(07) COMP-3.
+       EJECT
+
+      ********************************************************************
+      *                    ESSENTIAL SEGMENTS ONLY                      *
+      ********************************************************************
+
+       COPY CKFRECCV.
+       EJECT
+
+       01 TRANSACTION-SEGMENT.
+          COPY CKFRECTX.
+       EJECT
+
+      ********************************************************************
+      * INFORCE RECORD CONTROL SECTION                                   *
+      ********************************************************************
+
+       01 INFORCE-FILE-AREA.
+           05 INFORCE-REC-LENGTH     PIC S9(4) COMP.
+           05 INFORCE-FILE-KEY.
+               10 INFORCE-REC-ID     PIC X(01).
+               10 INFORCE-USER-ID    PIC X(1).
+               10 INFORCE-POL-NUMBER PIC X(10).
+           05 INFORCE-IO-STAT        PIC X(01).
+           05 FILLER                 PIC X(64985).
+       EJECT
+
+       01 INFORCE-FILE-DCB.
+           COPY CKDCBMAX.
+       EJECT
+
+       01 INFORCE-FILE-AUXDCB        PIC X(25000).
+       COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
+                            BY AUX-INF-DCB.
+       EJECT
+       COPY CKESDTB1 REPLACING SEGMENT-DEFINITION-TABLE BY
+                            INFORCE-AUX-SDT.
+       EJECT
+
+      ********************************************************************
+      * HISTORY RECORD CONTROL SECTION                                   *
+      ********************************************************************
+
+       COPY CKNRECRC.
+       05 FILLER                   PIC X(13980).
+       EJECT
+
+       01 HISTORY-FILE-DCB.
+          COPY CKDCBLRG.
+          COPY CKUBGPRM.
+       EJECT
+
+       01 HISTORY-FILE-AUXDCB       PIC X(25000).
+       COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
+                            BY AUX-HIST-DCB.
+       EJECT
+       COPY CKESDTB1 REPLACING SEGMENT-DEFINITION-TABLE BY
+                            HISTORY-AUX-SDT.
+       EJECT
+
+      ********************************************************************
+      * REPORT RECORD - LAPSE/SURRENDER ACTIVITY BY PLAN CODE AND STATE  *
+      ********************************************************************
+
+       01 RP-RECORD.
+           05 RP-PLAN-CODE           PIC X(11).
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-STATE               PIC X(02).
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-SURR-COUNT          PIC ZZZZ9.
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-WDRWL-COUNT         PIC ZZZZ9.
+           05 FILLER                 PIC X(01) VALUE X'05'.
+           05 RP-DEATH-COUNT         PIC ZZZZ9.
+           05 FILLER                 PIC X(01) VALUE X'05'.
+       EJECT
+
+       01 FILLER PIC X(32)
+          VALUE 'NYLAPSRP WORKING STORAGE ENDS  '.
+       EJECT
+       LINKAGE SECTION.
+       EJECT
+       PROCEDURE DIVISION.
+      ********************************************************************
+      *                        MAINLINE LOGIC                           *
+      ********************************************************************
+
+       0000-CONTROL-PROCESS.
+
+           PERFORM 1000-INITIALIZATION
+               THRU 1099-INITIALIZATION-EXIT.
+
+           PERFORM 1100-OPEN-FILES
+               THRU 1199-OPEN-FILES-EXIT.
+
+      * PASS 1 - BROWSE VSAM2 AND BUILD THE PLAN CODE/STATE LOOKUP
+           MOVE SPACE TO END-OF-FILE-INDICATOR.
+           PERFORM 2000-BUILD-PLAN-STATE-LOOKUP
+               THRU 2000-BUILD-PLAN-STATE-LOOKUP-EXIT
+               UNTIL END-OF-FILE.
+
+      * PASS 2 - BROWSE VSAMX AND TALLY LAPSE/SURRENDER ACTIVITY
+           MOVE SPACE TO HIST-EOF-IND.
+           PERFORM 3000-PROCESS-HISTORY
+               THRU 3000-PROCESS-HISTORY-EXIT
+               UNTIL HIST-EOF.
+
+           SET PS-CNT-IDX TO 1.
+           PERFORM 4000-WRITE-SUMMARY-LINE
+               THRU 4099-WRITE-SUMMARY-LINE-EXIT
+               UNTIL PS-CNT-IDX GREATER THAN PS-CNT-USED.
+
+           PERFORM EOJ9000-CLOSE-FILES
+               THRU EOJ9999-EXIT.
+
+           GOBACK.
+       EJECT
+
+      ********************************************************************
+      *                         INITIALIZATION                          *
+      ********************************************************************
+
+       1000-INITIALIZATION.
+
+           MOVE ZERO TO WS-IO-CODE.
+           MOVE LOW-VALUES TO INFORCE-FILE-DCB.
+           INITIALIZE INFORCE-FILE-AREA.
+           MOVE LOW-VALUES TO HISTORY-FILE-DCB.
+           INITIALIZE HISTORY-RECORD.
+           MOVE ZERO TO INF-LKUP-USED.
+           INITIALIZE INF-LOOKUP-TABLE.
+           MOVE ZERO TO PS-CNT-USED.
+           INITIALIZE PS-CNT-TABLE.
+
+       1099-INITIALIZATION-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *                         OPEN ALL FILES                          *
+      ********************************************************************
+
+       1100-OPEN-FILES.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE '6' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE
+                                  INFORCE-FILE-AREA
+                                  INFORCE-FILE-LENGTH
+                                  INF-RECORD-KEY
+                                  INFORCE-VSAMX-INFO.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'OPEN INFORCE FAILED'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '4' TO WS-IO-CODE.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  WS-DUMMY
+                                  INFORCE-FILE-DCB
+                                  WS-DUMMY
+                                  WS-DUMMY.
+
+           MOVE HISTORY-VSAMX-INFO TO UBHIST-HISTORY-VSAMX.
+           MOVE '6' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING HISTORY-VSAM
+                                  WS-IO-CODE
+                                  HISTORY-RECORD
+                                  HISTORY-FILE-LENGTH
+                                  NRCSRCHK-SEARCH-KEY
+                                  UBHIST-HISTORY-VSAMX.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'OPEN HISTORY FAILED'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '4' TO WS-IO-CODE.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  WS-DUMMY
+                                  HISTORY-FILE-DCB
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  AUX-HIST-DCB
+                                  HISTORY-AUX-SDT.
+
+       1199-OPEN-FILES-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *   PASS 1 - READ INFORCE AND RECORD PLAN CODE/STATE BY CONTRACT  *
+      ********************************************************************
+
+       2000-BUILD-PLAN-STATE-LOOKUP.
+
+           PERFORM 2100-READ-INFORCE
+               THRU 2199-READ-INFORCE-EXIT.
+
+           IF END-OF-FILE
+               GO TO 2000-BUILD-PLAN-STATE-LOOKUP-EXIT
+           END-IF.
+
+           SET INFORCE-FILE TO TRUE.
+           MOVE +0   TO WS-SEG-SEQ.
+           MOVE '02' TO WS-SEG-ID.
+
+           PERFORM SUB7000-GET-TRLR
+               THRU SUB7999-GET-TRLR-EXIT.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               GO TO 2000-BUILD-PLAN-STATE-LOOKUP-EXIT
+           END-IF.
+
+           MOVE WS-SEG-WORK-AREA TO CV-SEGMENT.
+
+           IF INF-LKUP-USED NOT LESS THAN 5000
+               GO TO 2000-BUILD-PLAN-STATE-LOOKUP-EXIT
+           END-IF.
+
+           ADD +1 TO INF-LKUP-USED.
+           SET INF-LKUP-IDX TO INF-LKUP-USED.
+           MOVE FRCCNTRT-CONTRACT-NUMBER
+               TO INF-LKUP-POL-NUM (INF-LKUP-IDX).
+           MOVE PLAN-CODE OF CV-SEGMENT
+               TO INF-LKUP-PLAN-CODE (INF-LKUP-IDX).
+           MOVE STATE OF CV-SEGMENT
+               TO INF-LKUP-STATE (INF-LKUP-IDX).
+
+       2000-BUILD-PLAN-STATE-LOOKUP-EXIT.
+           EXIT.
+       EJECT
+
+      ******************************************************************
+      *T  THIS ROUTINE WILL READ THE INFORCE FILE AND DO A TRAILER
+      *T  LIST ON THE RECORD.
+      ******************************************************************
+
+       2100-READ-INFORCE.
+
+           MOVE '4' TO WS-IO-CODE.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  WS-DUMMY
+                                  INFORCE-FILE-DCB
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  AUX-INF-DCB.
+
+           MOVE '2' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE
+                                  INQUIRY-RECORD-CONTROL-SECTION
+                                  INFORCE-FILE-LENGTH
+                                  INF-RECORD-KEY
+                                  INFORCE-VSAMX-INFO.
+
+           IF WS-IO-CODE EQUAL '6'
+               SET END-OF-FILE TO TRUE
+               GO TO 2199-READ-INFORCE-EXIT
+           END-IF.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'INFORCE READ ERROR'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '0' TO WS-IO-CODE.
+           MOVE 'C' TO AUXEFLG1 OF AUX-INF-DCB.
+           MOVE 'S' TO AUXEFLG2 OF AUX-INF-DCB.
+           MOVE 'I' TO AUXEFLG3 OF AUX-INF-DCB.
+           MOVE 'F' TO AUXEFLG4 OF AUX-INF-DCB.
+           MOVE 'V' TO AUXEFLG6 OF AUX-INF-DCB.
+
+           MOVE AUX-INF-DCB TO INFORCE-FILE-AUXDCB.
+           MOVE LENGTH OF INQUIRY-RECORD-CONTROL-SECTION
+               TO INFORCE-BASIC-LENGTH.
+
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  INQUIRY-RECORD-CONTROL-SECTION
+                                  INFORCE-FILE-DCB
+                                  INFORCE-BASIC-LENGTH
+                                  INFORCE-PRMAX
+                                  INFORCE-MAX-SEGS
+                                  INFORCE-FILE-AUXDCB
+                                  INFORCE-AUX-SDT.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'ERROR IN SDT BUILD AUX1, RC = ' WS-IO-CODE
+               DISPLAY 'POLICY NUMBER = ' FRCCNTRT-CONTRACT-NUMBER
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+       2199-READ-INFORCE-EXIT.
+           EXIT.
+       EJECT
+
+      ******************************************************************
+      *       THIS ROUTINE WILL GET A SEGMENT TRAILER FOR INFORCE      *
+      ******************************************************************
+
+       SUB7000-GET-TRLR.
+
+           ADD +1 TO WS-SEG-SEQ.
+           INITIALIZE WS-SEG-WORK-AREA.
+
+           IF INFORCE-FILE
+               CALL 'CKETRGET' USING WS-SEG-ID
+                                      WS-SEG-SEQ
+                                      WS-SEG-WORK-AREA
+                                      WS-DUMMY
+                                      WS-IO-CODE
+                                      WS-DUMMY
+                                      INFORCE-FILE-DCB
+           END-IF.
+
+           IF HISTORY-FILE
+               CALL 'CKETRGET' USING WS-SEG-ID
+                                      WS-SEG-SEQ
+                                      WS-SEG-WORK-AREA
+                                      WS-DUMMY
+                                      WS-IO-CODE
+                                      WS-DUMMY
+                                      HISTORY-FILE-DCB
+           END-IF.
+
+       SUB7999-GET-TRLR-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *   PASS 2 - READ VSAMX AND TALLY LAPSE/SURRENDER ACTIVITY         *
+      ********************************************************************
+
+       3000-PROCESS-HISTORY.
+
+           PERFORM 3100-READ-NEXT-HISTORY
+               THRU 3199-READ-NEXT-HISTORY-EXIT.
+
+           IF HIST-EOF
+               GO TO 3000-PROCESS-HISTORY-EXIT
+           END-IF.
+
+           SET HISTORY-FILE TO TRUE.
+           MOVE ZERO TO WS-69CTR.
+           MOVE '69' TO WS-SEG-ID.
+           MOVE +0   TO WS-SEG-SEQ.
+
+       3620-NEXT-SEG-69.
+
+           PERFORM SUB7000-GET-TRLR
+               THRU SUB7999-GET-TRLR-EXIT.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               GO TO 3000-PROCESS-HISTORY-EXIT
+           END-IF.
+
+           ADD +1 TO WS-69CTR.
+           MOVE WS-SEG-WORK-AREA TO TRANSACTION-SEGMENT.
+           MOVE TXTRNTYP-TRANS-TYPE TO CHECK-TRANS-OUT.
+
+           IF FULL-SURRENDER OR TERM-DEATH OR ALL-WITHDRAWAL
+               PERFORM 3650-LOOKUP-PLAN-STATE
+                   THRU 3659-LOOKUP-PLAN-STATE-EXIT
+               PERFORM 3700-BUMP-TALLY
+                   THRU 3759-BUMP-TALLY-EXIT
+           END-IF.
+
+           GO TO 3620-NEXT-SEG-69.
+
+       3000-PROCESS-HISTORY-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *                  READ THE NEXT HISTORY RECORD                   *
+      ********************************************************************
+
+       3100-READ-NEXT-HISTORY.
+
+           MOVE '8' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING HISTORY-VSAM
+                                  WS-IO-CODE
+                                  HISTORY-RECORD
+                                  HISTORY-FILE-LENGTH
+                                  NRCSRCHK-SEARCH-KEY
+                                  UBHIST-HISTORY-VSAMX.
+
+           IF WS-IO-CODE EQUAL '6'
+               SET HIST-EOF TO TRUE
+               GO TO 3199-READ-NEXT-HISTORY-EXIT
+           END-IF.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'HISTORY READ ERROR'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+           MOVE '4' TO WS-IO-CODE.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                  WS-DUMMY
+                                  HISTORY-FILE-DCB
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  WS-DUMMY
+                                  AUX-HIST-DCB
+                                  HISTORY-AUX-SDT.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'ERROR IN ETRLST, RC = ' WS-IO-CODE
+               GO TO EOJ9900-ABEND
+           END-IF.
+
+       3199-READ-NEXT-HISTORY-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *   LOOK UP THE CURRENT HISTORY CONTRACT'S PLAN CODE AND STATE    *
+      ********************************************************************
+
+       3650-LOOKUP-PLAN-STATE.
+
+           MOVE SPACE TO WS-FOUND-PLAN-CODE.
+           MOVE SPACE TO WS-FOUND-STATE.
+           SET INF-LKUP-IDX TO 1.
+
+       3653-LOOKUP-PLAN-STATE-SEARCH.
+
+           IF INF-LKUP-IDX GREATER THAN INF-LKUP-USED
+               GO TO 3659-LOOKUP-PLAN-STATE-EXIT
+           END-IF.
+
+           IF INF-LKUP-POL-NUM (INF-LKUP-IDX) EQUAL
+                   NRCSRCHK-POL-NUMBER
+               MOVE INF-LKUP-PLAN-CODE (INF-LKUP-IDX)
+                   TO WS-FOUND-PLAN-CODE
+               MOVE INF-LKUP-STATE (INF-LKUP-IDX)
+                   TO WS-FOUND-STATE
+               GO TO 3659-LOOKUP-PLAN-STATE-EXIT
+           END-IF.
+
+           SET INF-LKUP-IDX UP BY 1.
+           GO TO 3653-LOOKUP-PLAN-STATE-SEARCH.
+
+       3659-LOOKUP-PLAN-STATE-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *  SEARCH/INSERT THE PLAN CODE/STATE TALLY AND BUMP THE COUNT     *
+      ********************************************************************
+
+       3700-BUMP-TALLY.
+
+           SET PS-CNT-IDX TO 1.
+
+       3703-BUMP-TALLY-SEARCH.
+
+           IF PS-CNT-IDX GREATER THAN PS-CNT-USED
+               GO TO 3706-BUMP-TALLY-INSERT
+           END-IF.
+
+           IF PS-CNT-PLAN-CODE (PS-CNT-IDX) EQUAL WS-FOUND-PLAN-CODE
+               AND PS-CNT-STATE (PS-CNT-IDX) EQUAL WS-FOUND-STATE
+               GO TO 3710-BUMP-TALLY-COUNTER
+           END-IF.
+
+           SET PS-CNT-IDX UP BY 1.
+           GO TO 3703-BUMP-TALLY-SEARCH.
+
+       3706-BUMP-TALLY-INSERT.
+
+           IF PS-CNT-USED NOT LESS THAN 500
+               GO TO 3759-BUMP-TALLY-EXIT
+           END-IF.
+
+           ADD +1 TO PS-CNT-USED.
+           SET PS-CNT-IDX TO PS-CNT-USED.
+           MOVE WS-FOUND-PLAN-CODE TO PS-CNT-PLAN-CODE (PS-CNT-IDX).
+           MOVE WS-FOUND-STATE     TO PS-CNT-STATE (PS-CNT-IDX).
+           MOVE ZERO TO PS-CNT-SURR-CNT (PS-CNT-IDX).
+           MOVE ZERO TO PS-CNT-WDRWL-CNT (PS-CNT-IDX).
+           MOVE ZERO TO PS-CNT-DEATH-CNT (PS-CNT-IDX).
+
+       3710-BUMP-TALLY-COUNTER.
+
+           EVALUATE TRUE
+               WHEN FULL-SURRENDER
+                   ADD +1 TO PS-CNT-SURR-CNT (PS-CNT-IDX)
+               WHEN TERM-DEATH
+                   ADD +1 TO PS-CNT-DEATH-CNT (PS-CNT-IDX)
+               WHEN ALL-WITHDRAWAL
+                   ADD +1 TO PS-CNT-WDRWL-CNT (PS-CNT-IDX)
+           END-EVALUATE.
+
+       3759-BUMP-TALLY-EXIT.
+           EXIT.
+       EJECT
+
+      ********************************************************************
+      *                    WRITE ONE SUMMARY REPORT LINE                *
+      ********************************************************************
+
+       4000-WRITE-SUMMARY-LINE.
+
+           MOVE PS-CNT-PLAN-CODE (PS-CNT-IDX) TO RP-PLAN-CODE.
+           MOVE PS-CNT-STATE (PS-CNT-IDX)     TO RP-STATE.
+           MOVE PS-CNT-SURR-CNT (PS-CNT-IDX)  TO RP-SURR-COUNT.
+           MOVE PS-CNT-WDRWL-CNT (PS-CNT-IDX) TO RP-WDRWL-COUNT.
+           MOVE PS-CNT-DEATH-CNT (PS-CNT-IDX) TO RP-DEATH-COUNT.
+
+           WRITE REPORT-REC FROM RP-RECORD.
+
+           SET PS-CNT-IDX UP BY 1.
+
+       4099-WRITE-SUMMARY-LINE-EXIT.
+           EXIT.
+       EJECT
+
+      ******************************************************************
+      *                       END OF JOB                              *
+      ******************************************************************
+
+       EOJ9900-ABEND.
+           CALL 'CKABEND'.
+       EJECT
+
+      ******************************************************************
+      *                       CLOSE FILES                             *
+      ******************************************************************
+
+       EOJ9000-CLOSE-FILES.
+
+           CLOSE REPORT-FILE.
+
+           MOVE '5' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING INFORCE-VSAM
+                                  WS-IO-CODE.
+
+           IF WS-IO-CODE NOT EQUAL '0'
+               DISPLAY 'CLOSE INFORCE FAILED'
+               DISPLAY 'WS-IO-CODE=' WS-IO-CODE
+           END-IF.
+
+           MOVE '5' TO WS-IO-CODE.
+           CALL 'CKVSAMIO' USING HISTORY-VSAM
+                                  WS-IO-CODE.
+
+           DISPLAY ' !! PROGRAM COMPLETED SUCCESSFULLY !!'.
+           DISPLAY ' '.
+
+       EOJ9999-EXIT.
+           EXIT.
+       EJECT
