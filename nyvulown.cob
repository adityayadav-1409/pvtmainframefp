@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. NYVULOWN.
        AUTHOR. BHARATH CHEVIREDDY.
        DATE-WRITTEN. 03/2025.
@@ -6,7 +6,13 @@ IDENTIFICATION DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OWNER-REPORT-FILE ASSIGN TO RPTOWN.
+           SELECT OWNER-REPORT-FILE ASSIGN TO RPTOWN
+               FILE STATUS IS OWNER-REPORT-FILE-STATUS.
+           SELECT OWNER-EXCEPTION-FILE ASSIGN TO RPTOWNX
+               FILE STATUS IS OWNER-EXCEPTION-FILE-STATUS.
+           SELECT OWNER-DELIM-FILE ASSIGN TO RPTOWND
+               FILE STATUS IS OWNER-DELIM-FILE-STATUS.
+           SELECT CONTROL-CARD-FILE ASSIGN TO SYSIPT.
        DATA DIVISION.
        FILE SECTION.
        FD  OWNER-REPORT-FILE
@@ -14,69 +20,104 @@ IDENTIFICATION DIVISION.
            BLOCK CONTAINS 0 RECORDS.
        01  OWNER-REPORT-REC        PIC X(400).
 
-**********************************************************************
-*                                                                  *
-*A    ABSTRACT..                                                   *
-*  FILEPASS IS NEEDED TO EXTRACT OWNER NAMES FROM VUL SEGMENT 18    *
-*  FOR ACTIVE PAID POLICIES (STATUS 22). THIS PROGRAM READS        *
-*  OWNER INFORMATION AND CREATES A REPORT WITH OWNER DETAILS.      *
-*                                                                  *
-*J    JCL..                                                        *
-*                                                                  *
-* //NYVULOWN EXEC PGM=NYVULOWN                                     *
-* //SYSPDUMP DD SYSOUT=U,HOLD=YES                                  *
-* //SYSOUT   DD SYSOUT=*                                           *
-* //RPTOWN   DD DSN=T54.T9511F0.NYVULOWN.OUTPUT.DATA,             *
-* //            DISP=(,CATLG,CATLG),                              *
-* //            UNIT=USER,                                         *
-* //            SPACE=(CYL,(50,30),RLSE),                         *
-* //            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)                *
-* //VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY                  *
-* //FVDSEG1  DD DISP=SHR,DSN=P54.CK.BASEB.AUXSEG1                 *
-* //SYSIPT   DD DUMMY                                             *
-* //*                                                               *
-*                                                                  *
-*P    ENTRY PARAMETERS..                                           *
-*     NONE.                                                        *
-*                                                                  *
-*E    ERRORS DETECTED BY THIS ELEMENT..                            *
-*     I/O ERROR ON FILES                                           *
-*                                                                  *
-*C    ELEMENTS INVOKED BY THIS ELEMENT..                           *
-*                                                                  *
-*     CKVSAMIO ---- VSAM I/O INTERFACE                             *
-*     CKABEND  ---- FORCE A PROGRAM INTERUPT                       *
-*     CKETRLST ---- TRAILER LIST ELEMENT                           *
-*     CKETRGET ---- TRAILER GET ELEMENT                            *
-*     CKSDT1IO ---- AUX SEGMENT TABLE INTERFACE                    *
-*     CKSDTXIO ---- AUXH SEGMENT TABLE INTERFACE                   *
-*     CKUBHSIO ---- HISTORY FILE I/O                               *
-*     CKSETADR ---- SET ADDRESS                                    *
-*     CKCOBCRD ---- PRINT ELEMENT                                  *
-*     CKDCEXIN ---- DATE CONVERSION                                *
-*     CKBITBYT ---- BIT TO BYTE CONVERSION                         *
-*     CKDCINEX ---- DATE CONVERSION                                *
-*     CKBATCHC ---- SEQUENTIAL FILE I/O                            *
-*                                                                  *
-*U    USER CONSTANTS AND TABLES REFERENCED..                       *
-*     NONE                                                         *
-*                                                                  *
-**********************************************************************
+       FD  OWNER-EXCEPTION-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  OWNER-EXCEPTION-REC     PIC X(80).
+
+       FD  OWNER-DELIM-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  OWNER-DELIM-REC         PIC X(400).
+
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-REC        PIC X(80).
+
+      **********************************************************************
+      *                                                                  *
+      *A    ABSTRACT..                                                   *
+      *  FILEPASS IS NEEDED TO EXTRACT OWNER NAMES FROM VUL SEGMENT 18    *
+      *  FOR ACTIVE PAID POLICIES (STATUS 22). THIS PROGRAM READS        *
+      *  OWNER INFORMATION AND CREATES A REPORT WITH OWNER DETAILS.      *
+      *                                                                  *
+      *J    JCL..                                                        *
+      *                                                                  *
+      * //NYVULOWN EXEC PGM=NYVULOWN                                     *
+      * //SYSPDUMP DD SYSOUT=U,HOLD=YES                                  *
+      * //SYSOUT   DD SYSOUT=*                                           *
+      * //RPTOWN   DD DSN=T54.T9511F0.NYVULOWN.OUTPUT.DATA,             *
+      * //            DISP=(,CATLG,CATLG),                              *
+      * //            UNIT=USER,                                         *
+      * //            SPACE=(CYL,(50,30),RLSE),                         *
+      * //            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)                *
+      * //RPTOWNX  DD DSN=T54.T9511F0.NYVULOWN.EXCEPT.DATA,             *
+      * //            DISP=(,CATLG,CATLG),                              *
+      * //            UNIT=USER,                                         *
+      * //            SPACE=(CYL,(5,5),RLSE),                           *
+      * //            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)                 *
+      * //RPTOWND  DD DSN=T54.T9511F0.NYVULOWN.DELIM.DATA,              *
+      * //            DISP=(,CATLG,CATLG),                              *
+      * //            UNIT=USER,                                         *
+      * //            SPACE=(CYL,(50,30),RLSE),                         *
+      * //            DCB=(RECFM=FB,LRECL=400,BLKSIZE=0)                *
+      * //VSAM2    DD DISP=SHR,DSN=P54.CK.BASEB.POLICY                  *
+      * //VSAMX    DD DISP=SHR,DSN=P54.CK.BASEB.HISTORY                 *
+      * //FVDSEG1  DD DISP=SHR,DSN=P54.CK.BASEB.AUXSEG1                 *
+      * //SYSIPT   DD DUMMY                                             *
+      * //*                                                               *
+      *                                                                  *
+      *P    ENTRY PARAMETERS..                                           *
+      *     SYSIPT CONTROL CARD (OPTIONAL) -                             *
+      *       COLS 6-15  UP TO 5 TWO-BYTE STATUS CODES TO SELECT        *
+      *       COL  32    'C' ALSO PRODUCES THE RPTOWND COMMA-DELIMITED  *
+      *                  FEED BELOW, BLANK/ANY OTHER VALUE SKIPS IT      *
+      *     IF THE CARD IS MISSING OR BLANK, STATUS 22 IS USED AND      *
+      *     RPTOWND IS NOT WRITTEN TO.                                   *
+      *     RPTOWND - COMMA-DELIMITED FEED OF THE SAME DATA WRITTEN TO   *
+      *       RPTOWN, ONE ROW PER OWNER RECORD. ALWAYS OPENED SO THE DD  *
+      *       IS AVAILABLE, BUT ONLY WRITTEN TO WHEN COL 32 OF THE       *
+      *       SYSIPT CARD REQUESTS IT - RPTOWN ITSELF IS PRODUCED EVERY  *
+      *       RUN REGARDLESS, SO EXISTING FIXED-FORMAT CONSUMERS AND     *
+      *       THE DELIMITED FEED CAN BOTH COME OUT OF THE SAME RUN.      *
+      *                                                                  *
+      *E    ERRORS DETECTED BY THIS ELEMENT..                            *
+      *     I/O ERROR ON FILES                                           *
+      *                                                                  *
+      *C    ELEMENTS INVOKED BY THIS ELEMENT..                           *
+      *                                                                  *
+      *     CKVSAMIO ---- VSAM I/O INTERFACE                             *
+      *     CKABEND  ---- FORCE A PROGRAM INTERUPT                       *
+      *     CKETRLST ---- TRAILER LIST ELEMENT                           *
+      *     CKETRGET ---- TRAILER GET ELEMENT                            *
+      *     CKSDT1IO ---- AUX SEGMENT TABLE INTERFACE                    *
+      *     CKSDTXIO ---- AUXH SEGMENT TABLE INTERFACE                   *
+      *     CKUBHSIO ---- HISTORY FILE I/O                               *
+      *     CKSETADR ---- SET ADDRESS                                    *
+      *     CKCOBCRD ---- PRINT ELEMENT                                  *
+      *     CKDCEXIN ---- DATE CONVERSION                                *
+      *     CKBITBYT ---- BIT TO BYTE CONVERSION                         *
+      *     CKDCINEX ---- DATE CONVERSION                                *
+      *     CKBATCHC ---- SEQUENTIAL FILE I/O                            *
+      *                                                                  *
+      *U    USER CONSTANTS AND TABLES REFERENCED..                       *
+      *     NONE                                                         *
+      *                                                                  *
+      **********************************************************************
 
        EJECT
        WORKING-STORAGE SECTION.
        01  FILLER PIC X(32)
            VALUE 'NYVULOWN WORKING STORAGE BEGINS '.
-**********************************************************************
-*                         DATA AREAS
-**********************************************************************
+      **********************************************************************
+      *                         DATA AREAS
+      **********************************************************************
 
        COPY CKRECMAX.
        EJECT
 
-**********************************************************************
-*                     READ ONLY CONSTANTS
-**********************************************************************
+      **********************************************************************
+      *                     READ ONLY CONSTANTS
+      **********************************************************************
 
        01  READ-ONLY-WORK-AREA.
            05 HWORD              COMP PIC S9(04) VALUE +7.
@@ -102,9 +143,12 @@ IDENTIFICATION DIVISION.
            05 MSG01-IO-ERROR     PIC X(19)
                                  VALUE 'I/O ERROR ON FILE -'.
 
-* SWITCHES AREA
+       05 OWNER-REPORT-FILE-STATUS PIC X(2).
+       05 OWNER-EXCEPTION-FILE-STATUS PIC X(2).
+       05 OWNER-DELIM-FILE-STATUS PIC X(2).
+      * SWITCHES AREA
        05 END-OF-FILE-INDICATOR PIC X(1).
-          88 END-OF-FILE VALUE 'Y'.
+          88 END-OF-FILE VALUE 'Y' WHEN SET TO FALSE IS 'N'.
 
        05 OWNER-FOUND-IND      PIC X(1).
           88 OWNER-FOUND       VALUE 'Y'.
@@ -114,6 +158,10 @@ IDENTIFICATION DIVISION.
           88 ACTIVE-PAID-FOUND VALUE 'Y'.
           88 ACTIVE-PAID-NOT-FOUND VALUE 'N'.
 
+       05 ACTV-AGNT-IND        PIC X(1).
+          88 ACTV-AGNT-FOUND     VALUE 'Y'.
+          88 ACTV-AGNT-NOT-FOUND VALUE 'N'.
+
        05 WS-RECORD-IND        PIC X(1).
           88 INFORCE-RECORD    VALUE 'I'.
 
@@ -129,7 +177,15 @@ IDENTIFICATION DIVISION.
           88 INFORCE-FILE      VALUE 'I'.
           88 HISTORY-FILE      VALUE 'H'.
 
-* I-O READ ONLY DATA
+       05 CARD-EOF-IND         PIC X(1).
+          88 CARD-EOF            VALUE 'Y'.
+
+      * SELECTION CRITERIA - DEFAULTED, OVERRIDABLE BY SYSIPT CARD
+      * (SHARED LAYOUT - SEE CKSELCRD)
+       05 WS-CONTROL-CARD.
+          COPY CKSELCRD.
+
+      * I-O READ ONLY DATA
        05 WS-IO-CODE           PIC X(1).
           88 OPEN-INFORCE-FOR-UPDATE    VALUE '1'.
           88 CLOSE-INFORCE-FILE         VALUE '5'.
@@ -141,7 +197,7 @@ IDENTIFICATION DIVISION.
           88 INFORCE-IO-FAILED        VALUE '1' THRU '5'
                                             '7' THRU '9'.
 
-* INFORCE READ ONLY DATA
+      * INFORCE READ ONLY DATA
        05 INFORCE-FILE-LENGTH   COMP SYNC PIC S9(4) VALUE +12.
        05 INF-RECORD-KEY.
           10 INFORCE-KEY-FILE-CODE    PIC X.
@@ -155,9 +211,8 @@ IDENTIFICATION DIVISION.
           10 INFORCE-PRMAX        COMP PIC 9(4).
        05 INFORCE-MAX-SEGS        COMP PIC S9(4) VALUE +4000.
 
-* HISTORY READ ONLY DATA
+      * HISTORY READ ONLY DATA
        05 SDT-H-TABLE-NAME      PIC X(08) VALUE 'CKESDTBH'.
-       05 HISTORY-REC-CTL-LEN    COMP PIC S9(4) VALUE +20.
 
        05 INFORCE-VSAMX-INFO.
           10 FILLER              PIC X(7) VALUE 'FVDUNLD'.
@@ -173,16 +228,27 @@ IDENTIFICATION DIVISION.
 
        EJECT
 
-**********************************************************************
-*                V A R I A B L E   D A T A   A R E A S             *
-**********************************************************************
+      **********************************************************************
+      *                V A R I A B L E   D A T A   A R E A S             *
+      **********************************************************************
 
        01 VARIABLE-WORK-AREA.
           05 RECORD-LENGTH       PIC S9(8) COMP.
           05 HISTORY-FILE-LENGTH COMP PIC S9(4).
-          05 WS-HIGH-DURATION     COMP-3 PIC S9(5) VALUE +0.
-          05 WS-LOW-DURATION      COMP-3 PIC S9(5) VALUE +0.
-          05 WS-HISTORY-RCD-CNT   COMP-3 PIC S9(3) VALUE +0.
+
+      * PRIOR OWNER LOOKUP (HISTORY FILE BROWSE)
+          05 WS-HIST-SEG-SEQ      PIC S9(04) COMP-3 VALUE 0.
+          05 WS-PRIOR-OWNER-NAME  PIC X(40) VALUE SPACE.
+          05 WS-OWNER-CHANGE-YEAR PIC S9(3) COMP-3 VALUE 0.
+          05 WS-OWNER-CHANGE-DAY  PIC S9(3) COMP-3 VALUE 0.
+          05 WS-HIST-TRANS-TYPE   PIC X(02).
+             88 OWNER-CHANGE-TRANS VALUE 'OC'.
+          05 PRIOR-OWNER-IND      PIC X(01).
+             88 PRIOR-OWNER-FOUND     VALUE 'Y'.
+             88 PRIOR-OWNER-NOT-FOUND VALUE 'N'.
+          05 HISTORY-SEG-EOF-IND  PIC X(01).
+             88 HISTORY-SEG-EOF     VALUE 'Y'.
+             88 HISTORY-SEG-NOT-EOF VALUE 'N'.
 
           05 WS-AGT-KEY.
              10 WS-AGT-KEY-REC-ID PIC X(01).
@@ -190,6 +256,11 @@ IDENTIFICATION DIVISION.
              10 WS-AGT-KEY-AGENT  PIC X(10).
 
           05 WS-ACF-LENGTH-PARAM PIC S9(4) COMP.
+          05 WS-AGT-ID            COMP-3 PIC S9(5).
+          05 WS-AGT-SEQ            COMP-3 PIC S9(5).
+          05 WS-AGENT-ID           PIC X(10).
+          05 WS-AGENT-NAME         PIC X(30).
+          05 WS-AGENT-STATUS       PIC X(10).
           05 WS-OCTR              PIC S9(03) COMP-3.
           05 WS-69CTR             PIC S9(05) COMP-3.
           05 TL-CTR               PIC S9(05) COMP-3.
@@ -199,29 +270,39 @@ IDENTIFICATION DIVISION.
           05 COMP-ISSUE-AGE       PIC S9(03) COMP-3.
           05 WS-SUB               PIC S9(04) COMP-3 VALUE 0.
           05 WS-SUB-SAVE          PIC S9(04) COMP-3 VALUE 0.
+          05 WS-STAT-SUB          PIC S9(04) COMP-3 VALUE 0.
           05 WS-SEG-ID            PIC X(02).
+          05 WS-SEG-SEQ            PIC S9(04) COMP-3 VALUE 0.
+          05 SEGMENT-FOUND-IND    PIC X(01).
+             88 SEGMENT-FOUND      VALUE 'Y'.
+             88 SEGMENT-NOT-FOUND  VALUE 'N'.
           05 WS-STATUS            PIC X(02).
           05 WS-FLCSEQ-SEQUENCE   PIC X(01).
 
           05  WS-OWNER-NAME        PIC X(40).
+          05  WS-SECOND-OWNER-NAME PIC X(40).
+          05  WS-DELIM-LINE        PIC X(400).
+          05  WS-OWNER-CHG-YEAR-ED PIC ZZ9.
+          05  WS-OWNER-CHG-DAY-ED  PIC ZZ9.
           05  WS-POLICY-NUMBER     PIC X(10).
           05  WS-POLICY-STATUS     PIC X(02).
 
           05 WS-SEG-WORK-AREA     PIC X(25000) VALUE SPACE.
 
-* COUNTERS
+      * COUNTERS
           05 WS-WORK-COUNTERS.
              10 WS-READ-I-CNTR    PIC S9(9) COMP-3.
              10 WS-READ-H-CNTR    PIC S9(9) COMP-3.
              10 WS-POL-FOUND-CNTR PIC S9(9) COMP-3.
              10 WS-REC-WRITTEN-CNTR PIC S9(9) COMP-3.
              10 WS-OWNER-FOUND-CNTR PIC S9(9) COMP-3.
+             10 WS-OWNER-EXCEPT-CNTR PIC S9(9) COMP-3.
 
        EJECT
 
-**********************************************************************
-*            INFORCE RECORD CONTROL SECTION                         *
-**********************************************************************
+      **********************************************************************
+      *            INFORCE RECORD CONTROL SECTION                         *
+      **********************************************************************
 
        01 INFORCE-FILE-AREA.
           05 INFORCE-REC-LENGTH  PIC S9(4) COMP.
@@ -241,9 +322,9 @@ IDENTIFICATION DIVISION.
        01 HISTORY-FILE-AUXDCB      PIC X(25000).
        EJECT
 
-**********************************************************************
-*            HISTORY RECORD CONTROL SECTION                         *
-**********************************************************************
+      **********************************************************************
+      *            HISTORY RECORD CONTROL SECTION                         *
+      **********************************************************************
 
        COPY CKNRECRC.
        05 FILLER                   PIC X(13980).
@@ -254,28 +335,53 @@ IDENTIFICATION DIVISION.
           COPY CKUBGPRM.
        EJECT
 
-**********************************************************************
-*                    OUTPUT RECORD                                 *
-**********************************************************************
+      **********************************************************************
+      *                    OUTPUT RECORD                                 *
+      **********************************************************************
 
        01 OFFLINE-RECORD           PIC X(400) VALUE SPACE.
        EJECT
 
-**********************************************************************
-*                    OWNER REPORT RECORD                           *
-**********************************************************************
+      **********************************************************************
+      *                    OWNER REPORT RECORD                           *
+      **********************************************************************
 
        01  OWNER-REPORT-RECORD.
            05  OR-POLICY-NUMBER     PIC X(10).
            05  FILLER               PIC X(01) VALUE X'05'.
            05  OR-OWNER-NAME        PIC X(40).
-           05  FILLER               PIC X(349) VALUE SPACES.
+           05  FILLER               PIC X(01) VALUE X'05'.
+           05  OR-AGENT-NUMBER      PIC X(10).
+           05  FILLER               PIC X(01) VALUE X'05'.
+           05  OR-AGENT-NAME        PIC X(30).
+           05  FILLER               PIC X(01) VALUE X'05'.
+           05  OR-SECOND-OWNER-NAME PIC X(40).
+           05  FILLER               PIC X(01) VALUE X'05'.
+           05  OR-PRIOR-OWNER-NAME  PIC X(40).
+           05  FILLER               PIC X(01) VALUE X'05'.
+           05  OR-OWNER-CHG-YEAR    PIC ZZ9.
+           05  FILLER               PIC X(01) VALUE X'05'.
+           05  OR-OWNER-CHG-DAY     PIC ZZ9.
+           05  FILLER               PIC X(217) VALUE SPACES.
 
        EJECT
 
-**********************************************************************
-*                       SEGMENT AREA PLUS                         *
-**********************************************************************
+      **********************************************************************
+      *        OWNER-NOT-FOUND EXCEPTION WORKLIST RECORD                 *
+      **********************************************************************
+
+       01  OWNER-EXCEPTION-RECORD.
+           05  OE-POLICY-NUMBER     PIC X(10).
+           05  FILLER               PIC X(01) VALUE X'05'.
+           05  OE-REASON            PIC X(30) VALUE
+               'ACTIVE-PAID, NO VUL18 OWNER'.
+           05  FILLER               PIC X(39) VALUE SPACES.
+
+       EJECT
+
+      **********************************************************************
+      *                       SEGMENT AREA PLUS                         *
+      **********************************************************************
 
        COPY CKFRECCV.
        EJECT
@@ -285,6 +391,10 @@ IDENTIFICATION DIVISION.
        EJECT
        COPY CKFRECAU.
        EJECT
+
+       01 TRANSACTION-SEGMENT.
+          COPY CKFRECTX.
+       EJECT
        COPY CKFRECUM.
        EJECT
        COPY CKFRECRC.
@@ -312,7 +422,7 @@ IDENTIFICATION DIVISION.
           05 WS-ACF-BASIC-SECTION.
              10 WS-ACF-LNGTH      PIC S9(04) COMP.
              10 WS-ACF-RECID      PIC X(01).
-             10 WS-ACF-CNTRL      PIC X(01).
+             10 WS-ACF-CNTRL.
                 15 WS-USER        PIC X(10).
                 15 WS-ACF-AGT-NUMBER PIC X(10).
              10 WS-ACF-REST-OF-BASIC PIC X(75).
@@ -320,6 +430,15 @@ IDENTIFICATION DIVISION.
 
        01 WS-ACF-DCB              PIC X(25000).
 
+      * ACF TRAILER LIST AREA
+       COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
+                           BY AGTMAX-RECORD.
+       EJECT
+
+       COPY CKESDTB1 REPLACING SEGMENT-DEFINITION-TABLE BY
+                           AGTTRLR-TRAILERS.
+       EJECT
+
        01 AGENT-CONTRACT-INFO-SEGMENT.
           COPY CKGRECCI.
        EJECT
@@ -357,7 +476,7 @@ IDENTIFICATION DIVISION.
        COPY CKFRECUV.
        EJECT
 
-* AUXSEG1 RECORD AREA
+      * AUXSEG1 RECORD AREA
        COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
                          BY AUX-INF-DCB.
        EJECT
@@ -366,7 +485,7 @@ IDENTIFICATION DIVISION.
                          BY INFORCE-AUX-SDT.
        EJECT
 
-* AUXSEGH RECORD AREA
+      * AUXSEGH RECORD AREA
        COPY CKAUXDCB REPLACING AUXBLOCK-AUXILIARY-DCB
                          BY AUX-HIST-DCB.
        EJECT
@@ -375,25 +494,25 @@ IDENTIFICATION DIVISION.
                          BY HISTORY-AUX-SDT.
        EJECT
 
-**********************************************************************
-*                     BATCH  I/O  RECORD                          *
-**********************************************************************
+      **********************************************************************
+      *                     BATCH  I/O  RECORD                          *
+      **********************************************************************
 
        COPY CKBCHCDS REPLACING
            BATCH-IO-RECORD BY BATCH-IO-RECORD.
        EJECT
 
-**********************************************************************
-*                        PROCEDURE DIVISION                        *
-**********************************************************************
+      **********************************************************************
+      *                        PROCEDURE DIVISION                        *
+      **********************************************************************
 
        PROCEDURE DIVISION.
            PERFORM 000-MAINLINE
            GOBACK.
 
-**********************************************************************
-*                   000-MAINLINE                                    *
-**********************************************************************
+      **********************************************************************
+      *                   000-MAINLINE                                    *
+      **********************************************************************
 
        000-MAINLINE.
            PERFORM 100-INITIALIZATION
@@ -402,9 +521,9 @@ IDENTIFICATION DIVISION.
            PERFORM 300-TERMINATION
            .
 
-**********************************************************************
-*                  100-INITIALIZATION                               *
-**********************************************************************
+      **********************************************************************
+      *                  100-INITIALIZATION                               *
+      **********************************************************************
 
        100-INITIALIZATION.
            INITIALIZE VARIABLE-WORK-AREA
@@ -412,6 +531,7 @@ IDENTIFICATION DIVISION.
            SET CONTINUE-PROCESSING TO TRUE
            SET END-OF-FILE TO FALSE
            PERFORM 110-OPEN-FILES
+           PERFORM 120-READ-CONTROL-CARD
            .
 
        110-OPEN-FILES.
@@ -421,11 +541,47 @@ IDENTIFICATION DIVISION.
                       OWNER-REPORT-FILE-STATUS
               PERFORM 999-ABEND
            END-IF
+
+           OPEN OUTPUT OWNER-EXCEPTION-FILE
+           IF OWNER-EXCEPTION-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING OWNER EXCEPTION FILE: '
+                      OWNER-EXCEPTION-FILE-STATUS
+              PERFORM 999-ABEND
+           END-IF
+
+           OPEN OUTPUT OWNER-DELIM-FILE
+           IF OWNER-DELIM-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR OPENING OWNER DELIMITED FEED FILE: '
+                      OWNER-DELIM-FILE-STATUS
+              PERFORM 999-ABEND
+           END-IF
            .
 
-**********************************************************************
-*                  200-PROCESS-MAINLINE                             *
-**********************************************************************
+      * READ OPTIONAL STATUS-CODE SELECTION CARD FROM SYSIPT
+      * DEFAULT TO STATUS 22 (ACTIVE PAID) WHEN NO CARD IS SUPPLIED
+       120-READ-CONTROL-CARD.
+           MOVE 'N' TO CARD-EOF-IND
+           MOVE SPACE TO CONTROL-CARD-REC
+           OPEN INPUT CONTROL-CARD-FILE
+           READ CONTROL-CARD-FILE
+              AT END SET CARD-EOF TO TRUE
+           END-READ
+           IF NOT CARD-EOF AND CONTROL-CARD-REC NOT = SPACE
+              MOVE CONTROL-CARD-REC (6:2) TO CC-STATUS-CODE (1)
+              MOVE CONTROL-CARD-REC (8:2) TO CC-STATUS-CODE (2)
+              MOVE CONTROL-CARD-REC (10:2) TO CC-STATUS-CODE (3)
+              MOVE CONTROL-CARD-REC (12:2) TO CC-STATUS-CODE (4)
+              MOVE CONTROL-CARD-REC (14:2) TO CC-STATUS-CODE (5)
+              MOVE CONTROL-CARD-REC (32:1) TO CC-OUTPUT-FORMAT-IND
+           ELSE
+              MOVE '22' TO CC-STATUS-CODE (1)
+           END-IF
+           CLOSE CONTROL-CARD-FILE
+           .
+
+      **********************************************************************
+      *                  200-PROCESS-MAINLINE                             *
+      **********************************************************************
 
        200-PROCESS-MAINLINE.
            PERFORM 210-READ-INFORCE
@@ -443,6 +599,7 @@ IDENTIFICATION DIVISION.
                                 INFORCE-FILE-AUXDCB
            IF INFORCE-IO-COMPLETED
               ADD 1 TO WS-READ-I-CNTR
+              PERFORM 211-BUILD-SEGMENT-TABLE
            ELSE
               IF INFORCE-IO-EOF
                  SET END-OF-FILE TO TRUE
@@ -453,15 +610,49 @@ IDENTIFICATION DIVISION.
            END-IF
            .
 
+      * BUILD THE SEGMENT TRAILER LIST FOR THE INFORCE RECORD JUST
+      * READ SO THAT INDIVIDUAL SEGMENTS CAN BE RETRIEVED BY SEGMENT
+      * ID VIA CKETRGET (SEE 242-READ-SEGMENT).
+       211-BUILD-SEGMENT-TABLE.
+           MOVE 'C' TO AUXEFLG1 OF AUX-INF-DCB
+           MOVE 'S' TO AUXEFLG2 OF AUX-INF-DCB
+           MOVE 'I' TO AUXEFLG3 OF AUX-INF-DCB
+           MOVE 'F' TO AUXEFLG4 OF AUX-INF-DCB
+           MOVE 'V' TO AUXEFLG6 OF AUX-INF-DCB
+
+           MOVE AUX-INF-DCB TO INFORCE-FILE-AUXDCB
+
+           MOVE LENGTH OF INFORCE-FILE-AREA TO INFORCE-BASIC-LENGTH
+
+           MOVE '0' TO WS-IO-CODE
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                INFORCE-FILE-AREA
+                                INFORCE-FILE-DCB
+                                INFORCE-BASIC-LENGTH
+                                INFORCE-PRMAX
+                                INFORCE-MAX-SEGS
+                                INFORCE-FILE-AUXDCB
+                                INFORCE-AUX-SDT
+
+           IF WS-IO-CODE NOT EQUAL '0'
+              DISPLAY 'ERROR IN SDT BUILD AUX1, RC = ' WS-IO-CODE
+              PERFORM 999-ABEND
+           END-IF
+           .
+
        220-PROCESS-POLICY.
            SET INFORCE-RECORD TO TRUE
            MOVE INFORCE-POL-NUMBER TO WS-POLICY-NUMBER
            
            PERFORM 230-CHECK-POLICY-STATUS
            IF ACTIVE-PAID-FOUND
+              PERFORM 236-READ-ACF
               PERFORM 240-EXTRACT-OWNER-DATA
               IF OWNER-FOUND
+                 PERFORM 270-FIND-PRIOR-OWNER
                  PERFORM 250-WRITE-OWNER-RECORD
+              ELSE
+                 PERFORM 245-WRITE-OWNER-EXCEPTION
               END-IF
            END-IF
            .
@@ -469,19 +660,117 @@ IDENTIFICATION DIVISION.
        230-CHECK-POLICY-STATUS.
            MOVE SPACES TO WS-POLICY-STATUS
            PERFORM 231-GET-POLICY-STATUS
-           
-           IF WS-POLICY-STATUS = '22'
+
+           SET ACTIVE-PAID-NOT-FOUND TO TRUE
+           PERFORM 233-CHECK-STATUS-CODE
+              VARYING WS-STAT-SUB FROM 1 BY 1
+              UNTIL WS-STAT-SUB > 5 OR ACTIVE-PAID-FOUND
+           .
+
+      * CHECK POLICY STATUS AGAINST THE SYSIPT CONTROL CARD, THE SAME
+      * SHARED CC-STATUS-CODE TABLE NYFPOWFF SEARCHES (SEE CKSELCRD)
+       233-CHECK-STATUS-CODE.
+           IF CC-STATUS-CODE (WS-STAT-SUB) NOT = SPACE
+              AND WS-POLICY-STATUS = CC-STATUS-CODE (WS-STAT-SUB)
               SET ACTIVE-PAID-FOUND TO TRUE
-           ELSE
-              SET ACTIVE-PAID-NOT-FOUND TO TRUE
            END-IF
            .
 
        231-GET-POLICY-STATUS.
-*          THIS PARAGRAPH WOULD CONTAIN LOGIC TO EXTRACT
-*          POLICY STATUS FROM APPROPRIATE SEGMENT
-*          FOR NOW, WE'LL USE A PLACEHOLDER
-           MOVE '22' TO WS-POLICY-STATUS
+           SET SEGMENT-NOT-FOUND TO TRUE
+           PERFORM 232-READ-STATUS-SEGMENT
+              VARYING WS-SUB FROM 1 BY 1
+              UNTIL WS-SUB > INFORCE-PRMAX
+                 OR SEGMENT-FOUND
+           .
+
+       232-READ-STATUS-SEGMENT.
+           MOVE WS-SUB TO WS-SEG-SEQ
+           MOVE '02'   TO WS-SEG-ID
+
+           PERFORM 242-READ-SEGMENT
+           IF SEGMENT-FOUND
+              MOVE WS-SEG-WORK-AREA TO CV-SEGMENT
+              MOVE CURR-STAT OF CV-SEGMENT TO WS-POLICY-STATUS
+           END-IF
+           .
+
+      * LOOK UP THE SERVICING AGENT FOR THE POLICY AGAINST THE AGENT
+      * CONTROL FILE (VSAM3), KEYED BY AGT-NUMBER OF CV-SEGMENT, THE
+      * SAME PATTERN NYFPVUL'S 2200-READ-ACF FOLLOWS.
+       236-READ-ACF.
+           SET ACTV-AGNT-NOT-FOUND TO TRUE
+           MOVE SPACES TO WS-AGENT-NAME
+           MOVE SPACES TO WS-AGENT-STATUS
+           MOVE AGT-NUMBER OF CV-SEGMENT TO WS-AGENT-ID
+
+           IF WS-AGENT-ID NOT = SPACES
+              MOVE 'E' TO WS-AGT-KEY-REC-ID
+              MOVE +0  TO WS-ACF-LENGTH-PARAM
+              MOVE HEX-00 TO WS-AGT-KEY-USER
+              MOVE WS-AGENT-ID TO WS-AGT-KEY-AGENT
+
+              MOVE '2' TO WS-IO-CODE
+              CALL 'CKVSAMIO' USING ACF-FILE-NAME
+                                    WS-IO-CODE
+                                    WS-ACF-AREA
+                                    WS-ACF-LENGTH-PARAM
+                                    WS-AGT-KEY
+
+              IF WS-IO-CODE = '0'
+                 PERFORM 237-READ-AGENT-SEGMENTS
+              ELSE
+                 DISPLAY 'ERROR READING ACF FILE, RC = ' WS-IO-CODE
+                         ' FOR AGENT: ' WS-AGENT-ID
+              END-IF
+           END-IF
+           .
+
+       237-READ-AGENT-SEGMENTS.
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                 WS-ACF-AREA
+                                 WS-ACF-DCB
+                                 CONSTANT-89
+                                 AGTMAX-RECORD
+                                 AGTTRLR-TRAILERS
+
+           IF WS-IO-CODE NOT = '0'
+              DISPLAY 'AGENT ETRLST FAILED FOR: ' WS-AGENT-ID
+           ELSE
+              MOVE WS-ACF-BASIC-SECTION TO AGENTS-BASIC-SECTION
+              IF GBSASACT-ACTIVE
+                 SET ACTV-AGNT-FOUND TO TRUE
+                 MOVE 'ACTIVE' TO WS-AGENT-STATUS
+              ELSE
+                 SET ACTV-AGNT-NOT-FOUND TO TRUE
+                 MOVE 'TERMINATED' TO WS-AGENT-STATUS
+              END-IF
+
+              MOVE '10' TO WS-SEG-ID
+              MOVE +1   TO WS-SEG-SEQ
+              CALL 'CKETRGET' USING WS-SEG-ID
+                                    WS-SEG-SEQ
+                                    WS-SEG-WORK-AREA
+                                    WS-DUMMY
+                                    WS-IO-CODE
+                                    WS-DUMMY
+                                    WS-ACF-DCB
+
+              IF WS-IO-CODE NOT = '0'
+                 DISPLAY 'AGENT NAME SEGMENT NOT FOUND FOR: '
+                         WS-AGENT-ID
+              ELSE
+                 MOVE WS-SEG-WORK-AREA TO AGENT-NAME-SEGMENT
+                 IF GNMSSID-CORPORATE
+                    MOVE GNMCORP-CORPORATION TO WS-AGENT-NAME
+                 ELSE
+                    STRING GNMLNAME-LAST-NAME DELIMITED BY ' '
+                           ','
+                           GNMFNAME-FIRST-NAME DELIMITED BY ' '
+                      INTO WS-AGENT-NAME
+                 END-IF
+              END-IF
+           END-IF
            .
 
        240-EXTRACT-OWNER-DATA.
@@ -503,40 +792,247 @@ IDENTIFICATION DIVISION.
            .
 
        242-READ-SEGMENT.
-*          LOGIC TO READ SPECIFIC SEGMENT
-*          THIS WOULD USE CKSDT1IO OR SIMILAR INTERFACE
-           SET SEGMENT-FOUND TO TRUE
+           INITIALIZE WS-SEG-WORK-AREA
+           SET SEGMENT-NOT-FOUND TO TRUE
+
+           CALL 'CKETRGET' USING WS-SEG-ID
+                                 WS-SEG-SEQ
+                                 WS-SEG-WORK-AREA
+                                 WS-DUMMY
+                                 WS-IO-CODE
+                                 WS-DUMMY
+                                 INFORCE-FILE-DCB
+
+           IF WS-IO-CODE = '0'
+              SET SEGMENT-FOUND TO TRUE
+           END-IF
            .
 
        243-EXTRACT-OWNER-FIELDS.
-*          EXTRACT OWNER NAME FROM VUL SEGMENT 18
+      *          EXTRACT OWNER NAME FROM VUL SEGMENT 18
+           MOVE WS-SEG-WORK-AREA TO AU-SEGMENT
            MOVE SPACES TO WS-OWNER-NAME
-           
-*          PLACEHOLDER LOGIC - REPLACE WITH ACTUAL FIELD EXTRACTION
-           MOVE 'OWNER NAME' TO WS-OWNER-NAME
-           
-           SET OWNER-FOUND TO TRUE
-           ADD 1 TO WS-OWNER-FOUND-CNTR
+           MOVE SPACES TO WS-SECOND-OWNER-NAME
+
+           IF OWNER-NAME OF AU-SEGMENT NOT = SPACE
+              MOVE OWNER-NAME OF AU-SEGMENT TO WS-OWNER-NAME
+              SET OWNER-FOUND TO TRUE
+              ADD 1 TO WS-OWNER-FOUND-CNTR
+           END-IF
+
+      *          JOINT/SECOND OWNER IS OPTIONAL - BLANK IS VALID
+           IF SECOND-OWNER-NAME OF AU-SEGMENT NOT = SPACE
+              MOVE SECOND-OWNER-NAME OF AU-SEGMENT
+                                        TO WS-SECOND-OWNER-NAME
+           END-IF
+           .
+
+       245-WRITE-OWNER-EXCEPTION.
+           INITIALIZE OWNER-EXCEPTION-RECORD
+           MOVE WS-POLICY-NUMBER TO OE-POLICY-NUMBER
+           MOVE 'ACTIVE-PAID, NO VUL18 OWNER' TO OE-REASON
+
+           WRITE OWNER-EXCEPTION-REC FROM OWNER-EXCEPTION-RECORD
+           IF OWNER-EXCEPTION-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING OWNER EXCEPTION RECORD: '
+                      OWNER-EXCEPTION-FILE-STATUS
+              PERFORM 999-ABEND
+           END-IF
+
+           ADD 1 TO WS-OWNER-EXCEPT-CNTR
+           .
+
+      * LOOK UP A PRIOR OWNER NAME AND OWNERSHIP-CHANGE DATE FOR THE
+      * CURRENT POLICY FROM THE HISTORY FILE (VSAMX), KEYED THE SAME
+      * WAY NYFPVUL'S 3600-PROCESS-SEG-69 KEYS ITS HISTORY BROWSE.
+      * SEGMENT 18 (AU-SEGMENT) CARRIES NO DATE OF ITS OWN, SO THE
+      * CHANGE DATE IS TAKEN FROM THE MOST RECENT SEGMENT 69 ACTIVITY
+      * RECORD CARRIED WITH AN OWNERSHIP-CHANGE TRANSACTION TYPE.
+       270-FIND-PRIOR-OWNER.
+           MOVE SPACE TO WS-PRIOR-OWNER-NAME
+           MOVE ZERO  TO WS-OWNER-CHANGE-YEAR
+           MOVE ZERO  TO WS-OWNER-CHANGE-DAY
+           SET PRIOR-OWNER-NOT-FOUND TO TRUE
+
+           MOVE 'H'    TO NRCSRCHK-REC-ID
+           MOVE HEX-00 TO NRCSRCHK-USER-ID
+           MOVE WS-POLICY-NUMBER TO NRCSRCHK-POL-NUMBER
+
+           MOVE '2' TO WS-IO-CODE
+           CALL 'CKVSAMIO' USING HISTORY-VSAM
+                                 WS-IO-CODE
+                                 HISTORY-RECORD
+                                 HISTORY-FILE-LENGTH
+                                 NRCSRCHK-SEARCH-KEY
+
+           IF WS-IO-CODE = '0'
+              ADD 1 TO WS-READ-H-CNTR
+              PERFORM 271-BUILD-HISTORY-SEGMENT-TABLE
+              IF WS-IO-CODE = '0'
+                 PERFORM 272-SCAN-OWNER-HISTORY
+                 PERFORM 274-SCAN-OWNER-CHANGE-DATE
+              END-IF
+           END-IF
+           .
+
+       271-BUILD-HISTORY-SEGMENT-TABLE.
+           MOVE 'C' TO AUXEFLG1 OF AUX-HIST-DCB
+           MOVE 'S' TO AUXEFLG2 OF AUX-HIST-DCB
+           MOVE 'I' TO AUXEFLG3 OF AUX-HIST-DCB
+           MOVE 'F' TO AUXEFLG4 OF AUX-HIST-DCB
+           MOVE 'V' TO AUXEFLG6 OF AUX-HIST-DCB
+
+           MOVE AUX-HIST-DCB TO HISTORY-FILE-AUXDCB
+
+           MOVE '0' TO WS-IO-CODE
+           CALL 'CKETRLST' USING WS-IO-CODE
+                                 WS-DUMMY
+                                 HISTORY-FILE-DCB
+                                 WS-DUMMY
+                                 WS-DUMMY
+                                 WS-DUMMY
+                                 HISTORY-FILE-AUXDCB
+                                 HISTORY-AUX-SDT
+
+           IF WS-IO-CODE NOT = '0'
+              DISPLAY 'ERROR IN SDT BUILD AUXH, RC = ' WS-IO-CODE
+           END-IF
+           .
+
+      * SCAN ALL SEGMENT 18 SNAPSHOTS CARRIED IN HISTORY FOR THIS
+      * POLICY, KEEPING THE LAST ONE FOUND WHOSE OWNER NAME DIFFERS
+      * FROM THE CURRENT OWNER - THAT IS THE MOST RECENT PRIOR OWNER.
+       272-SCAN-OWNER-HISTORY.
+           SET HISTORY-SEG-NOT-EOF TO TRUE
+           PERFORM 273-READ-OWNER-HIST-SEG
+              VARYING WS-HIST-SEG-SEQ FROM 1 BY 1
+              UNTIL HISTORY-SEG-EOF
+           .
+
+       273-READ-OWNER-HIST-SEG.
+           MOVE WS-HIST-SEG-SEQ TO WS-SEG-SEQ
+           MOVE '18' TO WS-SEG-ID
+           INITIALIZE WS-SEG-WORK-AREA
+
+           CALL 'CKETRGET' USING WS-SEG-ID
+                                 WS-SEG-SEQ
+                                 WS-SEG-WORK-AREA
+                                 WS-DUMMY
+                                 WS-IO-CODE
+                                 WS-DUMMY
+                                 HISTORY-FILE-DCB
+
+           IF WS-IO-CODE = '0'
+              MOVE WS-SEG-WORK-AREA TO AU-SEGMENT
+              IF OWNER-NAME OF AU-SEGMENT NOT = SPACE
+                 AND OWNER-NAME OF AU-SEGMENT NOT = WS-OWNER-NAME
+                 MOVE OWNER-NAME OF AU-SEGMENT TO WS-PRIOR-OWNER-NAME
+                 SET PRIOR-OWNER-FOUND TO TRUE
+              END-IF
+           ELSE
+              SET HISTORY-SEG-EOF TO TRUE
+           END-IF
+           .
+
+      * SCAN ALL SEGMENT 69 ACTIVITY RECORDS CARRIED IN HISTORY FOR
+      * THIS POLICY, KEEPING THE AS-OF DATE OF THE LAST ONE CODED AS
+      * AN OWNERSHIP CHANGE ('OC').
+       274-SCAN-OWNER-CHANGE-DATE.
+           SET HISTORY-SEG-NOT-EOF TO TRUE
+           PERFORM 275-READ-OWNER-CHANGE-SEG
+              VARYING WS-HIST-SEG-SEQ FROM 1 BY 1
+              UNTIL HISTORY-SEG-EOF
+           .
+
+       275-READ-OWNER-CHANGE-SEG.
+           MOVE WS-HIST-SEG-SEQ TO WS-SEG-SEQ
+           MOVE '69' TO WS-SEG-ID
+           INITIALIZE WS-SEG-WORK-AREA
+
+           CALL 'CKETRGET' USING WS-SEG-ID
+                                 WS-SEG-SEQ
+                                 WS-SEG-WORK-AREA
+                                 WS-DUMMY
+                                 WS-IO-CODE
+                                 WS-DUMMY
+                                 HISTORY-FILE-DCB
+
+           IF WS-IO-CODE = '0'
+              MOVE WS-SEG-WORK-AREA TO TRANSACTION-SEGMENT
+              MOVE TXTRNTYP-TRANS-TYPE TO WS-HIST-TRANS-TYPE
+              IF OWNER-CHANGE-TRANS
+                 MOVE TXASOF-YEAR TO WS-OWNER-CHANGE-YEAR
+                 MOVE TXASOF-DAY  TO WS-OWNER-CHANGE-DAY
+              END-IF
+           ELSE
+              SET HISTORY-SEG-EOF TO TRUE
+           END-IF
            .
 
        250-WRITE-OWNER-RECORD.
+           PERFORM 260-WRITE-FIXED-RECORD
+           IF CC-DELIMITED-OUTPUT
+              PERFORM 255-WRITE-DELIMITED-RECORD
+           END-IF
+
+           ADD 1 TO WS-REC-WRITTEN-CNTR
+           .
+
+      * COMMA-DELIMITED FEED OF THE SAME DATA WRITTEN TO RPTOWND,
+      * PRODUCED ALONGSIDE THE FIXED-FORMAT RPTOWN RECORD ABOVE WHEN
+      * SELECTED BY COL 32 OF THE SYSIPT CONTROL CARD
+       255-WRITE-DELIMITED-RECORD.
+           MOVE SPACE TO WS-DELIM-LINE
+           MOVE WS-OWNER-CHANGE-YEAR TO WS-OWNER-CHG-YEAR-ED
+           MOVE WS-OWNER-CHANGE-DAY  TO WS-OWNER-CHG-DAY-ED
+           STRING WS-POLICY-NUMBER                     DELIMITED BY SIZE
+                  ','                                  DELIMITED BY SIZE
+                  WS-OWNER-NAME                        DELIMITED BY SIZE
+                  ','                                  DELIMITED BY SIZE
+                  WS-AGENT-ID                          DELIMITED BY SIZE
+                  ','                                  DELIMITED BY SIZE
+                  WS-AGENT-NAME                        DELIMITED BY SIZE
+                  ','                                  DELIMITED BY SIZE
+                  WS-SECOND-OWNER-NAME                 DELIMITED BY SIZE
+                  ','                                  DELIMITED BY SIZE
+                  WS-PRIOR-OWNER-NAME                  DELIMITED BY SIZE
+                  ','                                  DELIMITED BY SIZE
+                  WS-OWNER-CHG-YEAR-ED                 DELIMITED BY SIZE
+                  ','                                  DELIMITED BY SIZE
+                  WS-OWNER-CHG-DAY-ED                  DELIMITED BY SIZE
+                  INTO WS-DELIM-LINE
+           END-STRING
+
+           WRITE OWNER-DELIM-REC FROM WS-DELIM-LINE
+           IF OWNER-DELIM-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR WRITING OWNER DELIMITED RECORD: '
+                      OWNER-DELIM-FILE-STATUS
+              PERFORM 999-ABEND
+           END-IF
+           .
+
+       260-WRITE-FIXED-RECORD.
            INITIALIZE OWNER-REPORT-RECORD
            MOVE WS-POLICY-NUMBER TO OR-POLICY-NUMBER
            MOVE WS-OWNER-NAME    TO OR-OWNER-NAME
-           
+           MOVE WS-AGENT-ID      TO OR-AGENT-NUMBER
+           MOVE WS-AGENT-NAME    TO OR-AGENT-NAME
+           MOVE WS-SECOND-OWNER-NAME TO OR-SECOND-OWNER-NAME
+           MOVE WS-PRIOR-OWNER-NAME  TO OR-PRIOR-OWNER-NAME
+           MOVE WS-OWNER-CHANGE-YEAR TO OR-OWNER-CHG-YEAR
+           MOVE WS-OWNER-CHANGE-DAY  TO OR-OWNER-CHG-DAY
+
            WRITE OWNER-REPORT-REC FROM OWNER-REPORT-RECORD
            IF OWNER-REPORT-FILE-STATUS NOT = '00'
               DISPLAY 'ERROR WRITING OWNER RECORD: '
                       OWNER-REPORT-FILE-STATUS
               PERFORM 999-ABEND
            END-IF
-           
-           ADD 1 TO WS-REC-WRITTEN-CNTR
            .
 
-**********************************************************************
-*                  300-TERMINATION                                  *
-**********************************************************************
+      **********************************************************************
+      *                  300-TERMINATION                                  *
+      **********************************************************************
 
        300-TERMINATION.
            PERFORM 310-CLOSE-FILES
@@ -549,6 +1045,18 @@ IDENTIFICATION DIVISION.
               DISPLAY 'ERROR CLOSING OWNER REPORT FILE: '
                       OWNER-REPORT-FILE-STATUS
            END-IF
+
+           CLOSE OWNER-EXCEPTION-FILE
+           IF OWNER-EXCEPTION-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR CLOSING OWNER EXCEPTION FILE: '
+                      OWNER-EXCEPTION-FILE-STATUS
+           END-IF
+
+           CLOSE OWNER-DELIM-FILE
+           IF OWNER-DELIM-FILE-STATUS NOT = '00'
+              DISPLAY 'ERROR CLOSING OWNER DELIMITED FEED FILE: '
+                      OWNER-DELIM-FILE-STATUS
+           END-IF
            .
 
        320-DISPLAY-COUNTERS.
@@ -556,12 +1064,14 @@ IDENTIFICATION DIVISION.
            DISPLAY 'INFORCE RECORDS READ:   ' WS-READ-I-CNTR
            DISPLAY 'POLICIES PROCESSED:     ' WS-POL-FOUND-CNTR
            DISPLAY 'OWNERS FOUND:           ' WS-OWNER-FOUND-CNTR
+           DISPLAY 'OWNERS NOT FOUND:       ' WS-OWNER-EXCEPT-CNTR
+           DISPLAY 'HISTORY RECORDS FOUND:  ' WS-READ-H-CNTR
            DISPLAY 'RECORDS WRITTEN:        ' WS-REC-WRITTEN-CNTR
            .
 
-**********************************************************************
-*                  999-ABEND                                        *
-**********************************************************************
+      **********************************************************************
+      *                  999-ABEND                                        *
+      **********************************************************************
 
        999-ABEND.
            DISPLAY 'PROGRAM ABENDING - NYVULOWN'
